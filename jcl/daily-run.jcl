@@ -0,0 +1,157 @@
+//DAILYRUN JOB (ACCTNO),'AOC DAILY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Chains the day_1-day_4 programs into one nightly run. Each step
+//* only runs if the prior step completed clean or merely logged
+//* validation exceptions (RETURN-CODE 0 or 4); a hard open failure
+//* (RETURN-CODE 8) stops the chain.
+//*
+//* The compiled PROGRAM-IDs (CALORIE-COUNTER-1, ROCK-PAPER-SCISSOR-
+//* COMPARE, etc.) run longer than the 8-character load-module member
+//* limit, so each object deck is link-edited under its own short
+//* member name below before the run step that EXEC PGM's it. The
+//* object decks are carried in AOC.OBJLIB under the compiler's
+//* output member name, one member per PROGRAM-ID.
+//*
+//CALPT1LK EXEC PGM=IEWL,PARM='XREF,LIST'
+//SYSLIN   DD   DSN=AOC.OBJLIB(CALORIE1),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(CALPT1),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME CALPT1(R)
+/*
+//CALPT1   EXEC PGM=CALPT1
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//CALPT2LK EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,CALPT1)
+//SYSLIN   DD   DSN=AOC.OBJLIB(CALORIE2),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(CALPT2),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME CALPT2(R)
+/*
+//CALPT2   EXEC PGM=CALPT2,COND=(8,LE,CALPT1)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPSPT1LK EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,CALPT2)
+//SYSLIN   DD   DSN=AOC.OBJLIB(RPSONE),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(RPSPT1),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME RPSPT1(R)
+/*
+//RPSPT1   EXEC PGM=RPSPT1,COND=(8,LE,CALPT2)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPSPT2LK EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,RPSPT1)
+//SYSLIN   DD   DSN=AOC.OBJLIB(RPSTWO),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(RPSPT2),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME RPSPT2(R)
+/*
+//RPSPT2   EXEC PGM=RPSPT2,COND=(8,LE,RPSPT1)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPSCMPLK EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,RPSPT2)
+//SYSLIN   DD   DSN=AOC.OBJLIB(RPSCOMP),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(RPSCMP),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME RPSCMP(R)
+/*
+//RPSCMP   EXEC PGM=RPSCMP,COND=(8,LE,RPSPT2)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RLISTLK  EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,RPSCMP)
+//SYSLIN   DD   DSN=AOC.OBJLIB(RUCKLIST),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(RUCKLIST),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME RUCKLIST(R)
+/*
+//RUCKLIST EXEC PGM=RUCKLIST,COND=(8,LE,RPSCMP)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//ITMPRILK EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,RUCKLIST)
+//SYSLIN   DD   DSN=AOC.OBJLIB(ITMPRI),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(ITMPRI),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME ITMPRI(R)
+/*
+//ITMPRI   EXEC PGM=ITMPRI,COND=(8,LE,RUCKLIST)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RSCK1LK  EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,ITMPRI)
+//SYSLIN   DD   DSN=AOC.OBJLIB(RUCKONE),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(RUCKPT1),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME RUCKPT1(R)
+/*
+//RUCKPT1  EXEC PGM=RUCKPT1,COND=(8,LE,ITMPRI)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RSCK2LK  EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,RUCKPT1)
+//SYSLIN   DD   DSN=AOC.OBJLIB(RUCKTWO),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(RUCKPT2),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME RUCKPT2(R)
+/*
+//RUCKPT2  EXEC PGM=RUCKPT2,COND=(8,LE,RUCKPT1)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//CAMPLK   EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,RUCKPT2)
+//SYSLIN   DD   DSN=AOC.OBJLIB(CAMPCLN),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(CAMPPT1),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME CAMPPT1(R)
+/*
+//CAMPPT1  EXEC PGM=CAMPPT1,COND=(8,LE,RUCKPT2)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//OPSUMLK  EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,CAMPPT1)
+//SYSLIN   DD   DSN=AOC.OBJLIB(DAYOPSUM),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(DAYOPSUM),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME DAYOPSUM(R)
+/*
+//OPSSUMM  EXEC PGM=DAYOPSUM,COND=(8,LE,CAMPPT1)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//ELFPROFLK EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,OPSSUMM)
+//SYSLIN   DD   DSN=AOC.OBJLIB(ELFPROF),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(ELFPROF),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME ELFPROF(R)
+/*
+//ELFPROF  EXEC PGM=ELFPROF,COND=(8,LE,OPSSUMM)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RCONLK   EXEC PGM=IEWL,PARM='XREF,LIST',COND=(8,LE,ELFPROF)
+//SYSLIN   DD   DSN=AOC.OBJLIB(RECONOUT),DISP=SHR
+//SYSLMOD  DD   DSN=AOC.LOADLIB(RECONOUT),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  NAME RECONOUT(R)
+/*
+//RECONOUT EXEC PGM=RECONOUT,COND=(8,LE,ELFPROF)
+//STEPLIB  DD   DSN=AOC.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
