@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RERUN-MENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT control-file ASSIGN TO "calctl.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS control-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  control-file.
+       01  control-record PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  control-file-status PIC 99.
+           88  control-is-ok   VALUE 0.
+       01  menu-choice         PIC 9(2) VALUE 0.
+       01  program-to-call     PIC X(30).
+       01  input-file-choice   PIC X(60).
+       01  keep-going          PIC X(1) VALUE "Y".
+           88  still-running   VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM UNTIL NOT still-running
+             PERFORM DISPLAY-MENU
+             ACCEPT menu-choice
+
+             EVALUATE menu-choice
+               WHEN 1
+                 MOVE "CALORIE-COUNTER-1" TO program-to-call
+               WHEN 2
+                 MOVE "CALORIE-COUNTER-2" TO program-to-call
+               WHEN 3
+                 MOVE "ROCK-PAPER-SCISSOR-PT1" TO program-to-call
+               WHEN 4
+                 MOVE "ROCK-PAPER-SCISSOR-PT2" TO program-to-call
+               WHEN 5
+                 MOVE "ROCK-PAPER-SCISSOR-COMPARE" TO program-to-call
+               WHEN 6
+                 MOVE "RUCKSACK-LIST" TO program-to-call
+               WHEN 7
+                 MOVE "RUCKSACK-PT1" TO program-to-call
+               WHEN 8
+                 MOVE "RUCKSACK-PT2" TO program-to-call
+               WHEN 9
+                 MOVE "CAMP-CLEANUP" TO program-to-call
+               WHEN 0
+                 SET keep-going TO "N"
+                 MOVE SPACES TO program-to-call
+               WHEN OTHER
+                 DISPLAY "Not a valid choice, try again."
+                 MOVE SPACES TO program-to-call
+             END-EVALUATE
+
+             IF program-to-call NOT = SPACES
+               PERFORM CHOOSE-INPUT-FILE
+               CALL program-to-call
+               DISPLAY program-to-call " finished, RETURN-CODE="
+                   RETURN-CODE
+             END-IF
+           END-PERFORM
+
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       CHOOSE-INPUT-FILE.
+           MOVE SPACES TO input-file-choice
+           DISPLAY "Saved input file to run against "
+               "(blank = keep current): " WITH NO ADVANCING
+           ACCEPT input-file-choice
+           IF input-file-choice NOT = SPACES
+             OPEN OUTPUT control-file
+             IF control-is-ok
+               MOVE input-file-choice TO control-record
+               WRITE control-record
+               CLOSE control-file
+             ELSE
+               DISPLAY "The control file could not be written; "
+                   "running with the current input file."
+             END-IF
+           END-IF
+           .
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "===== ADVENT OF CODE RE-RUN MENU ====="
+           DISPLAY "1. Calorie counter part 1"
+           DISPLAY "2. Calorie counter part 2"
+           DISPLAY "3. Rock-paper-scissor part 1"
+           DISPLAY "4. Rock-paper-scissor part 2"
+           DISPLAY "5. Rock-paper-scissor compare"
+           DISPLAY "6. Rucksack listing"
+           DISPLAY "7. Rucksack reorganization part 1"
+           DISPLAY "8. Rucksack reorganization part 2"
+           DISPLAY "9. Camp cleanup part 1"
+           DISPLAY "0. Exit"
+           DISPLAY "Enter choice: " WITH NO ADVANCING
+           .
