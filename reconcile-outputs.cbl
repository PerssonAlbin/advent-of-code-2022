@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-OUTPUTS.
+
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
+                  SELECT recon-file
+                      ASSIGN TO "nightly-reconciliation.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS recon-file-status.
+
+              DATA DIVISION.
+              FILE SECTION.
+              FD  history-file.
+              COPY histrec.
+
+              FD  recon-file.
+              01  recon-record.
+                  03  rcn-date        PIC 9(8).
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  rcn-pair        PIC X(20).
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  rcn-pt1-value   PIC Z(9)9.
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  rcn-pt2-value   PIC Z(9)9.
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  rcn-result      PIC X(9).
+
+              WORKING-STORAGE SECTION.
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==history-file-status==
+                          ==:OK-NAME:==     BY ==history-is-ok==
+                          ==:EOF-NAME:==    BY ==history-eof==.
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==recon-file-status==
+                          ==:OK-NAME:==     BY ==recon-is-ok==
+                          ==:EOF-NAME:==    BY ==recon-fs-spare==.
+
+              01  date-table.
+                  03  date-entry OCCURS 60 TIMES.
+                      05  dt-date          PIC 9(8).
+                      05  dt-cal1-value    PIC 9(10) VALUE 0.
+                      05  dt-cal1-seen     PIC X(1)  VALUE "N".
+                      05  dt-cal2-value    PIC 9(10) VALUE 0.
+                      05  dt-cal2-seen     PIC X(1)  VALUE "N".
+                      05  dt-ruck1-value   PIC 9(10) VALUE 0.
+                      05  dt-ruck1-seen    PIC X(1)  VALUE "N".
+                      05  dt-ruck2-value   PIC 9(10) VALUE 0.
+                      05  dt-ruck2-seen    PIC X(1)  VALUE "N".
+                      05  dt-rps1-value    PIC 9(10) VALUE 0.
+                      05  dt-rps1-seen     PIC X(1)  VALUE "N".
+                      05  dt-rps2-value    PIC 9(10) VALUE 0.
+                      05  dt-rps2-seen     PIC X(1)  VALUE "N".
+
+              01  date-count      PIC 9(2) VALUE 0.
+              01  tbl-idx         PIC 9(2).
+              01  found-idx       PIC 9(2) VALUE 0.
+              01  metric-val      PIC 9(10).
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT history-file
+           IF NOT history-is-ok
+             DISPLAY "The history archive could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM UNTIL history-eof
+             READ history-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 PERFORM RECORD-METRIC
+             END-READ
+           END-PERFORM
+           CLOSE history-file
+
+           OPEN OUTPUT recon-file
+           IF NOT recon-is-ok
+             DISPLAY "The reconciliation file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM WRITE-RECONCILIATION-LINES
+           CLOSE recon-file
+
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       RECORD-METRIC.
+           MOVE 0 TO found-idx
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > date-count
+             IF dt-date(tbl-idx) = hist-date
+               MOVE tbl-idx TO found-idx
+             END-IF
+           END-PERFORM
+
+           IF found-idx = 0
+             COMPUTE date-count = date-count + 1
+             MOVE date-count TO found-idx
+             MOVE hist-date TO dt-date(found-idx)
+           END-IF
+
+           MOVE hist-metric-val TO metric-val
+           EVALUATE TRUE
+             WHEN hist-program = "CALORIE-COUNTER-1"
+               MOVE metric-val TO dt-cal1-value(found-idx)
+               MOVE "Y" TO dt-cal1-seen(found-idx)
+             WHEN hist-program = "CALORIE-COUNTER-2"
+               MOVE metric-val TO dt-cal2-value(found-idx)
+               MOVE "Y" TO dt-cal2-seen(found-idx)
+             WHEN hist-program = "RUCKSACK-PT1"
+               MOVE metric-val TO dt-ruck1-value(found-idx)
+               MOVE "Y" TO dt-ruck1-seen(found-idx)
+             WHEN hist-program = "RUCKSACK-PT2"
+               MOVE metric-val TO dt-ruck2-value(found-idx)
+               MOVE "Y" TO dt-ruck2-seen(found-idx)
+             WHEN hist-program = "RPS-PT1"
+               MOVE metric-val TO dt-rps1-value(found-idx)
+               MOVE "Y" TO dt-rps1-seen(found-idx)
+             WHEN hist-program = "RPS-PT2"
+               MOVE metric-val TO dt-rps2-value(found-idx)
+               MOVE "Y" TO dt-rps2-seen(found-idx)
+           END-EVALUATE
+           .
+
+       WRITE-RECONCILIATION-LINES.
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > date-count
+             IF dt-cal1-seen(tbl-idx) = "Y"
+             AND dt-cal2-seen(tbl-idx) = "Y"
+               MOVE dt-date(tbl-idx) TO rcn-date
+               MOVE "CALORIE PT1/PT2" TO rcn-pair
+               MOVE dt-cal1-value(tbl-idx) TO rcn-pt1-value
+               MOVE dt-cal2-value(tbl-idx) TO rcn-pt2-value
+               IF dt-cal2-value(tbl-idx) >= dt-cal1-value(tbl-idx)
+                 MOVE "CONSISTNT" TO rcn-result
+               ELSE
+                 MOVE "MISMATCH" TO rcn-result
+               END-IF
+               WRITE recon-record
+             END-IF
+
+             IF dt-ruck1-seen(tbl-idx) = "Y"
+             AND dt-ruck2-seen(tbl-idx) = "Y"
+               MOVE dt-date(tbl-idx) TO rcn-date
+               MOVE "RUCKSACK PT1/PT2" TO rcn-pair
+               MOVE dt-ruck1-value(tbl-idx) TO rcn-pt1-value
+               MOVE dt-ruck2-value(tbl-idx) TO rcn-pt2-value
+               IF (dt-ruck1-value(tbl-idx) = 0
+                   AND dt-ruck2-value(tbl-idx) NOT = 0)
+               OR (dt-ruck2-value(tbl-idx) = 0
+                   AND dt-ruck1-value(tbl-idx) NOT = 0)
+                 MOVE "MISMATCH" TO rcn-result
+               ELSE
+                 MOVE "CONSISTNT" TO rcn-result
+               END-IF
+               WRITE recon-record
+             END-IF
+
+             IF dt-rps1-seen(tbl-idx) = "Y"
+             AND dt-rps2-seen(tbl-idx) = "Y"
+               MOVE dt-date(tbl-idx) TO rcn-date
+               MOVE "RPS PT1/PT2" TO rcn-pair
+               MOVE dt-rps1-value(tbl-idx) TO rcn-pt1-value
+               MOVE dt-rps2-value(tbl-idx) TO rcn-pt2-value
+               IF (dt-rps1-value(tbl-idx) = 0
+                   AND dt-rps2-value(tbl-idx) NOT = 0)
+               OR (dt-rps2-value(tbl-idx) = 0
+                   AND dt-rps1-value(tbl-idx) NOT = 0)
+                 MOVE "MISMATCH" TO rcn-result
+               ELSE
+                 MOVE "CONSISTNT" TO rcn-result
+               END-IF
+               WRITE recon-record
+             END-IF
+           END-PERFORM
+           .
