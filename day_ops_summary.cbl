@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-OPS-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT summary-file ASSIGN TO "daily-ops-summary.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS summary-file-status.
+
+              DATA DIVISION.
+              FILE SECTION.
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  summary-file.
+              01  summary-record.
+                  03  sum-program     PIC X(20).
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  sum-date        PIC 9(8).
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  sum-time        PIC 9(8).
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  sum-lines       PIC Z(5)9.
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  sum-exceptions  PIC Z(5)9.
+                  03  FILLER          PIC X(2) VALUE SPACES.
+                  03  sum-status      PIC X(9).
+
+              WORKING-STORAGE SECTION.
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==run-ctl-file-status==
+                          ==:OK-NAME:==     BY ==run-ctl-is-ok==
+                          ==:EOF-NAME:==    BY ==run-ctl-eof==.
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==summary-file-status==
+                          ==:OK-NAME:==     BY ==summary-is-ok==
+                          ==:EOF-NAME:==    BY ==summary-fs-spare==.
+
+              01  program-table.
+                  03  program-entry OCCURS 20 TIMES.
+                      05  pgm-name        PIC X(20).
+                      05  pgm-date        PIC 9(8).
+                      05  pgm-time        PIC 9(8).
+                      05  pgm-lines       PIC 9(6).
+                      05  pgm-exceptions  PIC 9(6).
+                      05  pgm-status      PIC X(9).
+
+              01  program-count   PIC 9(2) VALUE 0.
+              01  tbl-idx         PIC 9(2).
+              01  found-idx       PIC 9(2) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT run-control-file
+           IF NOT run-ctl-is-ok
+             DISPLAY "The run-control log could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM UNTIL run-ctl-eof
+             READ run-control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 PERFORM RECORD-PROGRAM-RUN
+             END-READ
+           END-PERFORM
+           CLOSE run-control-file
+
+           OPEN OUTPUT summary-file
+           IF NOT summary-is-ok
+             DISPLAY "The summary file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM WRITE-SUMMARY-LINES
+           CLOSE summary-file
+
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       RECORD-PROGRAM-RUN.
+           MOVE 0 TO found-idx
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > program-count
+             IF pgm-name(tbl-idx) = rcl-program
+               MOVE tbl-idx TO found-idx
+             END-IF
+           END-PERFORM
+
+           IF found-idx = 0
+             COMPUTE program-count = program-count + 1
+             MOVE program-count TO found-idx
+             MOVE rcl-program TO pgm-name(found-idx)
+           END-IF
+
+           MOVE rcl-date TO pgm-date(found-idx)
+           MOVE rcl-time TO pgm-time(found-idx)
+           MOVE rcl-lines TO pgm-lines(found-idx)
+           MOVE rcl-exceptions TO pgm-exceptions(found-idx)
+           MOVE rcl-status TO pgm-status(found-idx)
+           .
+
+       WRITE-SUMMARY-LINES.
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > program-count
+             MOVE pgm-name(tbl-idx) TO sum-program
+             MOVE pgm-date(tbl-idx) TO sum-date
+             MOVE pgm-time(tbl-idx) TO sum-time
+             MOVE pgm-lines(tbl-idx) TO sum-lines
+             MOVE pgm-exceptions(tbl-idx) TO sum-exceptions
+             MOVE pgm-status(tbl-idx) TO sum-status
+             WRITE summary-record
+           END-PERFORM
+           .
