@@ -4,43 +4,191 @@
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-                  SELECT input-file ASSIGN TO "test.txt"
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
                       ORGANIZATION LINE SEQUENTIAL
                       FILE STATUS input-file-status.
+                  SELECT overlap-file ASSIGN TO "camp-overlaps.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS overlap-file-status.
+                  SELECT clean-file ASSIGN TO "camp-clean.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS clean-file-status.
+                  SELECT recon-file ASSIGN TO "camp-reconcile.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS recon-file-status.
+                  SELECT exception-file ASSIGN TO "camp-exceptions.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS exception-file-status.
+                  SELECT checkpoint-file ASSIGN TO "campt1.ckpt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ckpt-file-status.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT alert-file ASSIGN TO "alerts.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS alert-file-status.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
 
               DATA DIVISION.
               FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
               FD  input-file.
-              01  input-record         PIC X(256).
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              FD  overlap-file.
+              01  overlap-record.
+                  03  ovl-line-no    PIC Z(5)9.
+                  03  FILLER         PIC X(2) VALUE SPACES.
+                  03  ovl-first-lo   PIC Z(4)9.
+                  03  FILLER         PIC X(1) VALUE "-".
+                  03  ovl-first-hi   PIC Z(4)9.
+                  03  FILLER         PIC X(2) VALUE SPACES.
+                  03  ovl-sec-lo     PIC Z(4)9.
+                  03  FILLER         PIC X(1) VALUE "-".
+                  03  ovl-sec-hi     PIC Z(4)9.
+                  03  FILLER         PIC X(2) VALUE SPACES.
+                  03  ovl-type       PIC X(7).
+
+              FD  clean-file.
+              01  clean-record.
+                  03  cln-line-no    PIC Z(5)9.
+                  03  FILLER         PIC X(2) VALUE SPACES.
+                  03  cln-first-lo   PIC Z(4)9.
+                  03  FILLER         PIC X(1) VALUE "-".
+                  03  cln-first-hi   PIC Z(4)9.
+                  03  FILLER         PIC X(2) VALUE SPACES.
+                  03  cln-sec-lo     PIC Z(4)9.
+                  03  FILLER         PIC X(1) VALUE "-".
+                  03  cln-sec-hi     PIC Z(4)9.
+
+              FD  recon-file.
+              01  recon-record.
+                  03  rcn-section    PIC Z(4)9.
+                  03  FILLER         PIC X(3) VALUE SPACES.
+                  03  rcn-cover-cnt  PIC Z(3)9.
+
+              FD  exception-file.
+              01  exception-record.
+                  03  exc-line-no    PIC Z(5)9.
+                  03  FILLER         PIC X(3) VALUE SPACES.
+                  03  exc-text       PIC X(60).
+
+              FD  checkpoint-file.
+              01  checkpoint-record.
+                  03  ckpt-line-count       PIC 9(6).
+                  03  ckpt-overlaps         PIC 9(4).
+                  03  ckpt-any-overlaps     PIC 9(4).
+                  03  ckpt-clean-count      PIC 9(6).
+                  03  ckpt-exception-count  PIC 9(6).
+                  03  ckpt-range-count      PIC 9(4).
+                  03  ckpt-range-entry      OCCURS 500 TIMES.
+                      05  ckpt-rt-low       PIC 9(5).
+                      05  ckpt-rt-high      PIC 9(5).
+
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  alert-file.
+              COPY altrec.
+
+              FD  history-file.
+              COPY histrec.
 
              WORKING-STORAGE SECTION.
-               01  input-file-status   PIC 99.
-                 88  file-is-ok                  VALUE 0.
-                 88  end-of-file                 VALUE 10.
+               01  control-file-status PIC 99.
+                   88  control-is-ok   VALUE 0.
+
+               01  input-file-name    PIC X(60) VALUE "test.txt".
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==input-file-status==
+                           ==:OK-NAME:==     BY ==file-is-ok==
+                           ==:EOF-NAME:==    BY ==end-of-file==.
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==overlap-file-status==
+                           ==:OK-NAME:==     BY ==overlap-is-ok==
+                           ==:EOF-NAME:==    BY ==overlap-fs-spare==.
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==clean-file-status==
+                           ==:OK-NAME:==     BY ==clean-is-ok==
+                           ==:EOF-NAME:==    BY ==clean-fs-spare==.
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==recon-file-status==
+                           ==:OK-NAME:==     BY ==recon-is-ok==
+                           ==:EOF-NAME:==    BY ==recon-fs-spare==.
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY
+                           ==exception-file-status==
+                           ==:OK-NAME:==     BY ==exception-is-ok==
+                           ==:EOF-NAME:==    BY ==exception-fs-spare==.
+
+               01  ckpt-file-status PIC 99.
+                   88  ckpt-is-ok       VALUE 0.
+
+               01  run-ctl-file-status PIC 99.
+                   88  run-ctl-is-ok    VALUE 0.
+
+               01  alert-file-status PIC 99.
+                   88  alert-is-ok      VALUE 0.
+
+               01  history-file-status PIC 99.
+                   88  history-is-ok    VALUE 0.
+
+               01  resume-point        PIC 9(6) VALUE 0.
+               01  run-date            PIC 9(8).
+               01  run-time            PIC 9(8).
 
                01  line-count          PIC 9(06).
                01  strlen              PIC 9(02).
                01  split-row           PIC 9(02).
+               01  exception-count     PIC 9(06) VALUE 0.
+               01  row-is-valid        PIC X(1) VALUE "Y".
+                   88  valid-row       VALUE "Y".
 
                01 ASSIGN_SEP           PIC 9(01).
                01 ROW_SEP.
-                 03 ROWS_SEP-A PIC 9(01) OCCURS 4 TIMES.
+                 03 ROWS_SEP-A PIC 9(03) OCCURS 4 TIMES.
 
                01 FIRST-RANGE.
-                 03 FIRST-RANGE-A PIC 9(02) OCCURS 2 TIMES.
+                 03 FIRST-RANGE-A PIC 9(05) OCCURS 2 TIMES.
 
                01 SEC-RANGE.
-                 03 SEC-RANGE-A PIC 9(02) OCCURS 2 TIMES.
+                 03 SEC-RANGE-A PIC 9(05) OCCURS 2 TIMES.
 
-               01 COUNT-RANGE          PIC 9(02).
+               01 COUNT-RANGE          PIC 9(03).
                01 total-val            PIC 9(05).
                01 result-char          PIC A(01).
                01 char-conversion      PIC 9(05).
                01 OVERLAPS             PIC 9(04) VALUE 0.
+               01 ANY-OVERLAPS         PIC 9(04) VALUE 0.
+               01 CLEAN-COUNT          PIC 9(06) VALUE 0.
+
+               01  range-table.
+                   03  range-entry OCCURS 500 TIMES.
+                       05  rt-low      PIC 9(05).
+                       05  rt-high     PIC 9(05).
+               01  range-entry-count   PIC 9(4) VALUE 0.
+               01  section-num         PIC 9(05).
+               01  recon-min           PIC 9(05) VALUE 99999.
+               01  recon-max           PIC 9(05) VALUE 0.
+               01  cover-count         PIC 9(04).
+               01  range-idx           PIC 9(4).
 
                01  TEST-STRING         PIC X(30).
                01  SEARCH-STRING       PIC X(30).
-               01  INDE                PIC 9(02) VALUE 0.
+               01  INDE                PIC 9(03) VALUE 0.
                01  OUT-DEX             PIC 9(02).
                01  INDEX-LOOKUP        PIC 9(01).
                01  MATCH-STATUS        PIC X(1)  VALUE 'N'.
@@ -48,23 +196,116 @@
                    88 MATCH                      VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN.
+       OPEN INPUT control-file
+       IF control-is-ok
+           READ control-file
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE FUNCTION TRIM(control-record) TO input-file-name
+           END-READ
+           CLOSE control-file
+       END-IF
+
        OPEN INPUT input-file
        IF NOT file-is-ok
            DISPLAY "The file could not be opened."
+           MOVE 8 TO RETURN-CODE
            GOBACK
        END-IF
 
+       PERFORM LOAD-CHECKPOINT
+
+       IF resume-point > 0
+           OPEN EXTEND overlap-file
+           IF NOT overlap-is-ok
+               OPEN OUTPUT overlap-file
+           END-IF
+           OPEN EXTEND clean-file
+           IF NOT clean-is-ok
+               OPEN OUTPUT clean-file
+           END-IF
+           OPEN EXTEND exception-file
+           IF NOT exception-is-ok
+               OPEN OUTPUT exception-file
+           END-IF
+       ELSE
+           OPEN OUTPUT overlap-file
+           OPEN OUTPUT clean-file
+           OPEN OUTPUT exception-file
+       END-IF
+
        PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
            READ input-file
-           COMPUTE INDE = 0
-           COMPUTE ASSIGN_SEP = 1
-           PERFORM UNTIL INDE >= LENGTH OF input-record
-           OR input-record(INDE:1) = SPACES
-               PERFORM FIND-SCOPE
-               MOVE INDE TO ROWS_SEP-A(ASSIGN_SEP)
-               COMPUTE ASSIGN_SEP = ASSIGN_SEP + 1
-           END-PERFORM
-           
+           IF line-count > resume-point
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(input-record))
+                   TO strlen
+               COMPUTE INDE = 0
+               COMPUTE ASSIGN_SEP = 1
+               PERFORM UNTIL INDE >= LENGTH OF input-record
+               OR input-record(INDE:1) = SPACES
+               OR ASSIGN_SEP > 4
+                   PERFORM FIND-SCOPE
+                   IF ASSIGN_SEP <= 4
+                       MOVE INDE TO ROWS_SEP-A(ASSIGN_SEP)
+                   END-IF
+                   COMPUTE ASSIGN_SEP = ASSIGN_SEP + 1
+               END-PERFORM
+
+               PERFORM VALIDATE-ROW
+
+               IF valid-row
+                   PERFORM EXTRACT-RANGES
+                   PERFORM EVALUATE-OVERLAP
+               ELSE
+                   PERFORM LOG-EXCEPTION
+               END-IF
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+       END-PERFORM
+       CLOSE input-file
+       CLOSE overlap-file
+       CLOSE clean-file
+       CLOSE exception-file
+       PERFORM RESET-CHECKPOINT
+
+       PERFORM RECONCILE-RANGES
+       CLOSE recon-file
+
+       DISPLAY "AMOUNT OF OVERLAPS: "OVERLAPS
+       DISPLAY "AMOUNT OF ANY-OVERLAPS: "ANY-OVERLAPS
+       DISPLAY "CLEAN ASSIGNMENTS: "CLEAN-COUNT
+       DISPLAY "exceptions logged="exception-count
+
+       PERFORM WRITE-RUN-CONTROL-LOG
+       IF exception-count > 0
+           PERFORM WRITE-ALERT
+       END-IF
+       PERFORM WRITE-HISTORY-ARCHIVE
+
+       IF exception-count > 0
+           MOVE 4 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF
+       STOP RUN.
+
+       VALIDATE-ROW.
+           SET valid-row TO TRUE
+           IF strlen = 0
+               MOVE "N" TO row-is-valid
+           END-IF
+           IF ASSIGN_SEP NOT = 5
+               MOVE "N" TO row-is-valid
+           END-IF
+           IF ASSIGN_SEP = 5
+           AND INDE < LENGTH OF input-record
+           AND input-record(INDE:1) NOT = SPACES
+               MOVE "N" TO row-is-valid
+           END-IF
+           .
+
+       EXTRACT-RANGES.
            COMPUTE COUNT-RANGE = ROWS_SEP-A(1) - 1
            COMPUTE FIRST-RANGE-A(1)=
            FUNCTION NUMVAL(input-record(1:COUNT-RANGE))
@@ -72,7 +313,7 @@
            COMPUTE COUNT-RANGE = ROWS_SEP-A(2) - ROWS_SEP-A(1)
            COMPUTE FIRST-RANGE-A(2)=
            FUNCTION NUMVAL(input-record(ROWS_SEP-A(1):COUNT-RANGE))
-           
+
            COMPUTE ROWS_SEP-A(2) = ROWS_SEP-A(2) + 1
            COMPUTE COUNT-RANGE = ROWS_SEP-A(3) - ROWS_SEP-A(2)
            COMPUTE SEC-RANGE-A(1)=
@@ -81,28 +322,100 @@
            COMPUTE COUNT-RANGE = ROWS_SEP-A(4) - ROWS_SEP-A(3)
            COMPUTE SEC-RANGE-A(2)=
            FUNCTION NUMVAL(input-record(ROWS_SEP-A(3):COUNT-RANGE))
-           IF FIRST-RANGE-A(1) NOT = ZERO
+           .
+
+       EVALUATE-OVERLAP.
+           IF range-entry-count < 500
+               COMPUTE range-entry-count = range-entry-count + 1
+               MOVE FIRST-RANGE-A(1) TO rt-low(range-entry-count)
+               MOVE FIRST-RANGE-A(2) TO rt-high(range-entry-count)
+           ELSE
+               PERFORM WRITE-CAPACITY-ALERT
+           END-IF
+           IF range-entry-count < 500
+               COMPUTE range-entry-count = range-entry-count + 1
+               MOVE SEC-RANGE-A(1) TO rt-low(range-entry-count)
+               MOVE SEC-RANGE-A(2) TO rt-high(range-entry-count)
+           ELSE
+               PERFORM WRITE-CAPACITY-ALERT
+           END-IF
+
+           IF FIRST-RANGE-A(1) <= SEC-RANGE-A(2)
+           AND SEC-RANGE-A(1) <= FIRST-RANGE-A(2)
+               COMPUTE ANY-OVERLAPS = ANY-OVERLAPS + 1
                IF FIRST-RANGE-A(1) >= SEC-RANGE-A(1)
                AND FIRST-RANGE-A(2) <= SEC-RANGE-A(2)
-                   DISPLAY line-count
-                   DISPLAY FIRST-RANGE-A(1) " >= " SEC-RANGE-A(1)
-                   DISPLAY FIRST-RANGE-A(2) " <= " SEC-RANGE-A(2)
+                   PERFORM WRITE-OVERLAP-LINE
+                   MOVE "FULL   " TO ovl-type
+                   WRITE overlap-record
                    COMPUTE OVERLAPS = OVERLAPS + 1
                ELSE
-
                    IF FIRST-RANGE-A(1) <= SEC-RANGE-A(1)
                    AND FIRST-RANGE-A(2) >= SEC-RANGE-A(2)
-                       DISPLAY line-count
-                       DISPLAY FIRST-RANGE-A(1) " <= " SEC-RANGE-A(1)
-                       DISPLAY FIRST-RANGE-A(2) " >= " SEC-RANGE-A(2)
+                       PERFORM WRITE-OVERLAP-LINE
+                       MOVE "FULL   " TO ovl-type
+                       WRITE overlap-record
                        COMPUTE OVERLAPS = OVERLAPS + 1
+                   ELSE
+                       PERFORM WRITE-OVERLAP-LINE
+                       MOVE "PARTIAL" TO ovl-type
+                       WRITE overlap-record
                    END-IF
                END-IF
+           ELSE
+               PERFORM WRITE-CLEAN-LINE
+               COMPUTE CLEAN-COUNT = CLEAN-COUNT + 1
            END-IF
-       END-PERFORM
-       CLOSE input-file
-       DISPLAY "AMOUNT OF OVERLAPS: "OVERLAPS
-       STOP RUN.
+           .
+
+       WRITE-OVERLAP-LINE.
+           MOVE line-count TO ovl-line-no
+           MOVE FIRST-RANGE-A(1) TO ovl-first-lo
+           MOVE FIRST-RANGE-A(2) TO ovl-first-hi
+           MOVE SEC-RANGE-A(1) TO ovl-sec-lo
+           MOVE SEC-RANGE-A(2) TO ovl-sec-hi
+           .
+
+       WRITE-CLEAN-LINE.
+           MOVE line-count TO cln-line-no
+           MOVE FIRST-RANGE-A(1) TO cln-first-lo
+           MOVE FIRST-RANGE-A(2) TO cln-first-hi
+           MOVE SEC-RANGE-A(1) TO cln-sec-lo
+           MOVE SEC-RANGE-A(2) TO cln-sec-hi
+           WRITE clean-record
+           .
+
+       RECONCILE-RANGES.
+           OPEN OUTPUT recon-file
+           IF range-entry-count > 0
+               PERFORM VARYING range-idx FROM 1 BY 1
+                       UNTIL range-idx > range-entry-count
+                   IF rt-low(range-idx) < recon-min
+                       MOVE rt-low(range-idx) TO recon-min
+                   END-IF
+                   IF rt-high(range-idx) > recon-max
+                       MOVE rt-high(range-idx) TO recon-max
+                   END-IF
+               END-PERFORM
+
+               PERFORM VARYING section-num FROM recon-min BY 1
+                       UNTIL section-num > recon-max
+                   MOVE 0 TO cover-count
+                   PERFORM VARYING range-idx FROM 1 BY 1
+                           UNTIL range-idx > range-entry-count
+                       IF section-num >= rt-low(range-idx)
+                       AND section-num <= rt-high(range-idx)
+                           COMPUTE cover-count = cover-count + 1
+                       END-IF
+                   END-PERFORM
+                   IF cover-count > 2
+                       MOVE section-num TO rcn-section
+                       MOVE cover-count TO rcn-cover-cnt
+                       WRITE recon-record
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
 
        FIND-SCOPE.
        MOVE "N" TO MATCH-STATUS
@@ -114,6 +427,135 @@
            OR input-record(INDE:1) = SPACES
                SET MATCH TO TRUE
            END-IF
-           
+
        END-PERFORM
        .
+
+       LOG-EXCEPTION.
+           MOVE line-count TO exc-line-no
+           MOVE FUNCTION TRIM(input-record) TO exc-text
+           WRITE exception-record
+           COMPUTE exception-count = exception-count + 1
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO resume-point
+           OPEN INPUT checkpoint-file
+           IF ckpt-is-ok
+               READ checkpoint-file
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE ckpt-line-count      TO resume-point
+                   MOVE ckpt-overlaps        TO OVERLAPS
+                   MOVE ckpt-any-overlaps    TO ANY-OVERLAPS
+                   MOVE ckpt-clean-count     TO CLEAN-COUNT
+                   MOVE ckpt-exception-count TO exception-count
+                   MOVE ckpt-range-count     TO range-entry-count
+                   PERFORM VARYING range-idx FROM 1 BY 1
+                           UNTIL range-idx > range-entry-count
+                     MOVE ckpt-rt-low(range-idx)  TO rt-low(range-idx)
+                     MOVE ckpt-rt-high(range-idx) TO rt-high(range-idx)
+                   END-PERFORM
+               END-READ
+               CLOSE checkpoint-file
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE line-count       TO ckpt-line-count
+           MOVE OVERLAPS         TO ckpt-overlaps
+           MOVE ANY-OVERLAPS     TO ckpt-any-overlaps
+           MOVE CLEAN-COUNT      TO ckpt-clean-count
+           MOVE exception-count  TO ckpt-exception-count
+           MOVE range-entry-count TO ckpt-range-count
+           PERFORM VARYING range-idx FROM 1 BY 1
+                   UNTIL range-idx > range-entry-count
+             MOVE rt-low(range-idx)  TO ckpt-rt-low(range-idx)
+             MOVE rt-high(range-idx) TO ckpt-rt-high(range-idx)
+           END-PERFORM
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE 0 TO ckpt-line-count
+           MOVE 0 TO ckpt-overlaps
+           MOVE 0 TO ckpt-any-overlaps
+           MOVE 0 TO ckpt-clean-count
+           MOVE 0 TO ckpt-exception-count
+           MOVE 0 TO ckpt-range-count
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       WRITE-RUN-CONTROL-LOG.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND run-control-file
+           IF NOT run-ctl-is-ok
+               OPEN OUTPUT run-control-file
+           END-IF
+           MOVE "CAMP-CLEANUP" TO rcl-program
+           MOVE run-date TO rcl-date
+           MOVE run-time TO rcl-time
+           MOVE line-count TO rcl-lines
+           MOVE exception-count TO rcl-exceptions
+           IF exception-count > 0
+               MOVE "EXCEPTNS" TO rcl-status
+           ELSE
+               MOVE "COMPLETE" TO rcl-status
+           END-IF
+           WRITE run-control-record
+           CLOSE run-control-file
+           .
+
+       WRITE-CAPACITY-ALERT.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND alert-file
+           IF NOT alert-is-ok
+               OPEN OUTPUT alert-file
+           END-IF
+           MOVE "CAMP-CLEANUP" TO alt-program
+           MOVE run-date TO alt-date
+           MOVE run-time TO alt-time
+           STRING "RANGE-TABLE CAPACITY (500) EXCEEDED AT LINE "
+               FUNCTION TRIM(line-count)
+               DELIMITED BY SIZE INTO alt-text
+           WRITE alert-record
+           CLOSE alert-file
+           .
+
+       WRITE-ALERT.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND alert-file
+           IF NOT alert-is-ok
+               OPEN OUTPUT alert-file
+           END-IF
+           MOVE "CAMP-CLEANUP" TO alt-program
+           MOVE run-date TO alt-date
+           MOVE run-time TO alt-time
+           STRING FUNCTION TRIM(exception-count)
+               " VALIDATION EXCEPTION(S) LOGGED"
+               DELIMITED BY SIZE INTO alt-text
+           WRITE alert-record
+           CLOSE alert-file
+           .
+
+       WRITE-HISTORY-ARCHIVE.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           OPEN EXTEND history-file
+           IF NOT history-is-ok
+               OPEN OUTPUT history-file
+           END-IF
+           MOVE "CAMP-CLEANUP" TO hist-program
+           MOVE run-date TO hist-date
+           MOVE "OVERLAPS" TO hist-metric-name
+           MOVE OVERLAPS TO hist-metric-val
+           WRITE history-record
+           CLOSE history-file
+           .
