@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROCK-PAPER-SCISSOR-COMPARE.
+
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS input-file-status.
+
+              DATA DIVISION.
+              FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
+              FD  input-file.
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              WORKING-STORAGE SECTION.
+              COPY rpspts.
+
+              01  desired-move-table.
+                  03  dm-row OCCURS 3 TIMES.
+                      05  dm-col OCCURS 3 TIMES PIC 9(1).
+
+              01  control-file-status PIC 99.
+                  88  control-is-ok   VALUE 0.
+
+              01  input-file-name    PIC X(60) VALUE "test.txt".
+
+              01  input-file-status   PIC 99.
+                  88  file-is-ok      VALUE 0.
+                  88  end-of-file     VALUE 10.
+
+              01  line-count          PIC 9(6).
+              01  first-char          PIC A(1).
+              01  second-char         PIC A(1).
+              01  second-decrypt      PIC A(1).
+              01  first-idx           PIC 9(1).
+              01  outcome-idx         PIC 9(1).
+              01  second-idx          PIC 9(1).
+              01  pt1-move-idx        PIC 9(1).
+              01  pt1-points          PIC 9(1).
+              01  pt2-points          PIC 9(1).
+              01  total-sum-pt1       PIC 9(6).
+              01  total-sum-pt2       PIC 9(6).
+              01  exception-count     PIC 9(6) VALUE 0.
+              01  rotation            PIC A(3) VALUE 'XYZ'.
+              01  row-is-valid        PIC X(1) VALUE "Y".
+                  88  valid-row       VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-POINTS-TABLE
+           PERFORM LOAD-DESIRED-MOVE-TABLE
+
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION TRIM(control-record) TO input-file-name
+             END-READ
+             CLOSE control-file
+           END-IF
+
+           OPEN INPUT input-file
+           IF NOT file-is-ok
+             DISPLAY "The file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
+             READ input-file
+
+             MOVE FUNCTION TRIM(input-record(1:1)) TO first-char
+             MOVE FUNCTION TRIM(input-record(3:1)) TO second-char
+             PERFORM VALIDATE-ROW
+
+             IF valid-row
+               MOVE outcome-idx TO pt1-move-idx
+               MOVE RPS-POINTS-COL(first-idx pt1-move-idx)
+                   TO pt1-points
+               COMPUTE total-sum-pt1 = total-sum-pt1 + pt1-points
+
+               MOVE dm-col(first-idx outcome-idx) TO second-idx
+               MOVE RPS-POINTS-COL(first-idx second-idx) TO pt2-points
+               COMPUTE total-sum-pt2 = total-sum-pt2 + pt2-points
+             ELSE
+               COMPUTE exception-count = exception-count + 1
+             END-IF
+
+           END-PERFORM
+           CLOSE input-file
+
+           DISPLAY "pt1 (second char = my move)    total: "
+               total-sum-pt1
+           DISPLAY "pt2 (second char = outcome)    total: "
+               total-sum-pt2
+           DISPLAY "exceptions skipped="exception-count
+
+           IF exception-count > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       LOAD-POINTS-TABLE.
+           MOVE 4 TO RPS-POINTS-COL(1 1)
+           MOVE 8 TO RPS-POINTS-COL(1 2)
+           MOVE 3 TO RPS-POINTS-COL(1 3)
+           MOVE 1 TO RPS-POINTS-COL(2 1)
+           MOVE 5 TO RPS-POINTS-COL(2 2)
+           MOVE 9 TO RPS-POINTS-COL(2 3)
+           MOVE 7 TO RPS-POINTS-COL(3 1)
+           MOVE 2 TO RPS-POINTS-COL(3 2)
+           MOVE 6 TO RPS-POINTS-COL(3 3)
+           .
+
+       LOAD-DESIRED-MOVE-TABLE.
+           MOVE 3 TO dm-col(1 1)
+           MOVE 1 TO dm-col(1 2)
+           MOVE 2 TO dm-col(1 3)
+           MOVE 1 TO dm-col(2 1)
+           MOVE 2 TO dm-col(2 2)
+           MOVE 3 TO dm-col(2 3)
+           MOVE 2 TO dm-col(3 1)
+           MOVE 3 TO dm-col(3 2)
+           MOVE 1 TO dm-col(3 3)
+           .
+
+       VALIDATE-ROW.
+           SET valid-row TO TRUE
+           EVALUATE first-char
+             WHEN "A" MOVE 1 TO first-idx
+             WHEN "B" MOVE 2 TO first-idx
+             WHEN "C" MOVE 3 TO first-idx
+             WHEN OTHER
+               SET row-is-valid TO "N"
+           END-EVALUATE
+           EVALUATE second-char
+             WHEN "X" MOVE 1 TO outcome-idx
+             WHEN "Y" MOVE 2 TO outcome-idx
+             WHEN "Z" MOVE 3 TO outcome-idx
+             WHEN OTHER
+               SET row-is-valid TO "N"
+           END-EVALUATE
+           .
