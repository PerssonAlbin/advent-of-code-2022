@@ -1,136 +1,377 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALORIE-COUNTER.
+       PROGRAM-ID. ROCK-PAPER-SCISSOR-PT2.
 
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-                  SELECT input-file ASSIGN TO "test.txt"
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
                       ORGANIZATION LINE SEQUENTIAL
                       FILE STATUS input-file-status.
+                  SELECT audit-file ASSIGN TO "rps-audit.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS audit-file-status.
+                  SELECT exception-file ASSIGN TO "rps-exceptions.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS exception-file-status.
+                  SELECT checkpoint-file ASSIGN TO "rpspt2.ckpt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ckpt-file-status.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT alert-file ASSIGN TO "alerts.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS alert-file-status.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
 
               DATA DIVISION.
               FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
               FD  input-file.
-              01  input-record PIC X(256).
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              FD  audit-file.
+              01  audit-record.
+                  03  aud-line-no   PIC Z(5)9.
+                  03  FILLER        PIC X(2) VALUE SPACES.
+                  03  aud-first     PIC A(1).
+                  03  FILLER        PIC X(2) VALUE SPACES.
+                  03  aud-second    PIC A(1).
+                  03  FILLER        PIC X(2) VALUE SPACES.
+                  03  aud-points    PIC Z(2)9.
+
+              FD  exception-file.
+              01  exception-record.
+                  03  exc-line-no   PIC Z(5)9.
+                  03  FILLER        PIC X(3) VALUE SPACES.
+                  03  exc-text      PIC X(30).
+
+              FD  checkpoint-file.
+              01  checkpoint-record.
+                  03  ckpt-line-count       PIC 9(6).
+                  03  ckpt-total-sum        PIC 9(6).
+                  03  ckpt-win-count        PIC 9(6).
+                  03  ckpt-lose-count       PIC 9(6).
+                  03  ckpt-draw-count       PIC 9(6).
+                  03  ckpt-exception-count  PIC 9(6).
+
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  alert-file.
+              COPY altrec.
+
+              FD  history-file.
+              COPY histrec.
+
+               WORKING-STORAGE SECTION.
+               COPY rpspts.
+
+               01  desired-move-table.
+                   03  dm-row OCCURS 3 TIMES.
+                       05  dm-col OCCURS 3 TIMES PIC 9(1).
+
+               01  control-file-status PIC 99.
+                   88  control-is-ok   VALUE 0.
+
+               01  input-file-name    PIC X(60) VALUE "test.txt".
 
-              WORKING-STORAGE SECTION.
-               01  input-file-status   PIC 99.
-                   88  file-is-ok      VALUE 0.
-                   88  end-of-file     VALUE 10.
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==input-file-status==
+                           ==:OK-NAME:==     BY ==file-is-ok==
+                           ==:EOF-NAME:==    BY ==end-of-file==.
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==audit-file-status==
+                           ==:OK-NAME:==     BY ==audit-is-ok==
+                           ==:EOF-NAME:==    BY ==audit-fs-spare==.
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY
+                           ==exception-file-status==
+                           ==:OK-NAME:==     BY ==exception-is-ok==
+                           ==:EOF-NAME:==    BY ==exception-fs-spare==.
+
+               01  ckpt-file-status PIC 99.
+                   88  ckpt-is-ok       VALUE 0.
+
+               01  run-ctl-file-status PIC 99.
+                   88  run-ctl-is-ok    VALUE 0.
+
+               01  alert-file-status PIC 99.
+                   88  alert-is-ok      VALUE 0.
+
+               01  history-file-status PIC 99.
+                   88  history-is-ok    VALUE 0.
+
+               01  resume-point      PIC 9(6) VALUE 0.
+               01  run-date          PIC 9(8).
+               01  run-time          PIC 9(8).
 
                01  line-count          PIC 9(6).
                01  first-char          PIC A(1).
                01  second-char         PIC A(1).
                01  second-decrypt      PIC A(1).
+               01  first-idx           PIC 9(1).
+               01  outcome-idx         PIC 9(1).
+               01  second-idx          PIC 9(1).
+               01  round-points        PIC 9(1).
                01  total-sum           PIC 9(6).
+               01  win-count           PIC 9(6) VALUE 0.
+               01  lose-count          PIC 9(6) VALUE 0.
+               01  draw-count          PIC 9(6) VALUE 0.
+               01  exception-count     PIC 9(6) VALUE 0.
                01  rotation            PIC A(3) VALUE 'XYZ'.
-
-               01  TEST-STRING         PIC X(30) VALUE 'ABC'.
-               01  SEARCH-STRING       PIC X(05).
-               01  INDEX-RESULT        PIC 9(01).
-               01  INDEX-LOOKUP        PIC 9(01).
-               01  MATCH-STATUS        PIC X(1) VALUE 'N'.
-                   88 NO-MATCH                  VALUE 'N'.
-                   88 MATCH                     VALUE 'Y'.
+               01  row-is-valid        PIC X(1) VALUE "Y".
+                   88  valid-row       VALUE "Y".
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM LOAD-POINTS-TABLE
+           PERFORM LOAD-DESIRED-MOVE-TABLE
+
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION TRIM(control-record) TO input-file-name
+             END-READ
+             CLOSE control-file
+           END-IF
+
            OPEN INPUT input-file
            IF NOT file-is-ok
              DISPLAY "The file could not be opened."
+             MOVE 8 TO RETURN-CODE
              GOBACK
            END-IF
 
-    
+           PERFORM LOAD-CHECKPOINT
+
+           IF resume-point > 0
+             OPEN EXTEND audit-file
+             IF NOT audit-is-ok
+               OPEN OUTPUT audit-file
+             END-IF
+             OPEN EXTEND exception-file
+             IF NOT exception-is-ok
+               OPEN OUTPUT exception-file
+             END-IF
+           ELSE
+             OPEN OUTPUT audit-file
+             OPEN OUTPUT exception-file
+           END-IF
+
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
              MOVE SPACES TO second-decrypt
 
-             MOVE FUNCTION TRIM(input-record(1:1)) TO first-char
-             MOVE FUNCTION TRIM(input-record(3:1)) TO second-char
-
-               IF second-char = "Z"
-                   MOVE first-char TO SEARCH-STRING
-                   PERFORM FIND-MATCHES
-                   COMPUTE INDEX-LOOKUP = INDEX-RESULT + 1
-                   IF INDEX-LOOKUP > 3
-                       COMPUTE INDEX-LOOKUP = 1
-                   END-IF
-                   MOVE rotation(INDEX-LOOKUP:1) TO second-decrypt
-               END-IF
+             IF line-count > resume-point
+               MOVE FUNCTION TRIM(input-record(1:1)) TO first-char
+               MOVE FUNCTION TRIM(input-record(3:1)) TO second-char
+               PERFORM VALIDATE-ROW
 
-               IF second-char = "Y"
-                   MOVE first-char TO SEARCH-STRING
-                   PERFORM FIND-MATCHES
-                   COMPUTE INDEX-LOOKUP = INDEX-RESULT
-                   MOVE rotation(INDEX-LOOKUP:1) TO second-decrypt
+               IF valid-row
+                 MOVE dm-col(first-idx outcome-idx) TO second-idx
+                 MOVE rotation(second-idx:1) TO second-decrypt
+                 PERFORM SCORE-ROUND
+                 PERFORM WRITE-AUDIT-LINE
+               ELSE
+                 PERFORM LOG-EXCEPTION
                END-IF
+               PERFORM SAVE-CHECKPOINT
+             END-IF
 
-               IF second-char = "X"
-                   MOVE first-char TO SEARCH-STRING
-                   PERFORM FIND-MATCHES
-                   COMPUTE INDEX-LOOKUP = INDEX-RESULT - 1
-                   IF INDEX-LOOKUP < 1
-                       COMPUTE INDEX-LOOKUP = 3
-                   END-IF
-                   MOVE rotation(INDEX-LOOKUP:1) TO second-decrypt
-               END-IF
+           END-PERFORM
+           CLOSE input-file
+           CLOSE audit-file
+           CLOSE exception-file
+           PERFORM RESET-CHECKPOINT
 
-               IF first-char = "A"
-                   IF second-decrypt = "X"
-                   COMPUTE total-sum = total-sum + 3
-                   END-IF
+           DISPLAY "Total points: "total-sum
+           DISPLAY "wins="win-count " losses="lose-count
+                   " draws="draw-count
+           DISPLAY "exceptions logged="exception-count
 
-                   IF second-decrypt = "Y"
-                       COMPUTE total-sum = total-sum + 6
-                   END-IF
-               END-IF
+           PERFORM WRITE-RUN-CONTROL-LOG
+           IF exception-count > 0
+             PERFORM WRITE-ALERT
+           END-IF
+           PERFORM WRITE-HISTORY-ARCHIVE
 
-               IF first-char = "B"
-                   IF second-decrypt = "Z"
-                   COMPUTE total-sum = total-sum + 6
-                   END-IF
+           IF exception-count > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
 
-                   IF second-decrypt = "Y"
-                       COMPUTE total-sum = total-sum + 3
-                   END-IF
-               END-IF
-               IF first-char = "C"
-                   IF second-decrypt = "X"
-                   COMPUTE total-sum = total-sum + 6
-                   END-IF
-
-                   IF second-decrypt = "Z"
-                       COMPUTE total-sum = total-sum + 3
-                   END-IF
-               END-IF
+       LOAD-POINTS-TABLE.
+           MOVE 4 TO RPS-POINTS-COL(1 1)
+           MOVE 8 TO RPS-POINTS-COL(1 2)
+           MOVE 3 TO RPS-POINTS-COL(1 3)
+           MOVE 1 TO RPS-POINTS-COL(2 1)
+           MOVE 5 TO RPS-POINTS-COL(2 2)
+           MOVE 9 TO RPS-POINTS-COL(2 3)
+           MOVE 7 TO RPS-POINTS-COL(3 1)
+           MOVE 2 TO RPS-POINTS-COL(3 2)
+           MOVE 6 TO RPS-POINTS-COL(3 3)
+           .
 
-           
+       LOAD-DESIRED-MOVE-TABLE.
+           MOVE 3 TO dm-col(1 1)
+           MOVE 1 TO dm-col(1 2)
+           MOVE 2 TO dm-col(1 3)
+           MOVE 1 TO dm-col(2 1)
+           MOVE 2 TO dm-col(2 2)
+           MOVE 3 TO dm-col(2 3)
+           MOVE 2 TO dm-col(3 1)
+           MOVE 3 TO dm-col(3 2)
+           MOVE 1 TO dm-col(3 3)
+           .
 
-               IF second-decrypt = "X"
-                   COMPUTE total-sum = total-sum + 1
-               END-IF
+       VALIDATE-ROW.
+           SET valid-row TO TRUE
+           EVALUATE first-char
+             WHEN "A" MOVE 1 TO first-idx
+             WHEN "B" MOVE 2 TO first-idx
+             WHEN "C" MOVE 3 TO first-idx
+             WHEN OTHER
+               MOVE "N" TO row-is-valid
+           END-EVALUATE
+           EVALUATE second-char
+             WHEN "X" MOVE 1 TO outcome-idx
+             WHEN "Y" MOVE 2 TO outcome-idx
+             WHEN "Z" MOVE 3 TO outcome-idx
+             WHEN OTHER
+               MOVE "N" TO row-is-valid
+           END-EVALUATE
+           .
 
-               IF second-decrypt = "Y"
-                   COMPUTE total-sum = total-sum + 2
-               END-IF
-               IF second-decrypt = "Z"
-                   COMPUTE total-sum = total-sum + 3
-               END-IF
+       SCORE-ROUND.
+           MOVE RPS-POINTS-COL(first-idx second-idx) TO round-points
+           COMPUTE total-sum = total-sum + round-points
+           EVALUATE outcome-idx
+             WHEN 1 COMPUTE lose-count = lose-count + 1
+             WHEN 2 COMPUTE draw-count = draw-count + 1
+             WHEN 3 COMPUTE win-count = win-count + 1
+           END-EVALUATE
+           .
 
-           END-PERFORM
-           DISPLAY "Total points: "total-sum
-           CLOSE input-file
+       WRITE-AUDIT-LINE.
+           MOVE line-count TO aud-line-no
+           MOVE first-char TO aud-first
+           MOVE second-decrypt TO aud-second
+           MOVE round-points TO aud-points
+           WRITE audit-record
+           .
 
-           STOP RUN.
+       LOG-EXCEPTION.
+           MOVE line-count TO exc-line-no
+           MOVE FUNCTION TRIM(input-record) TO exc-text
+           WRITE exception-record
+           COMPUTE exception-count = exception-count + 1
+           .
 
+       LOAD-CHECKPOINT.
+           MOVE 0 TO resume-point
+           OPEN INPUT checkpoint-file
+           IF ckpt-is-ok
+             READ checkpoint-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE ckpt-line-count      TO resume-point
+                 MOVE ckpt-total-sum       TO total-sum
+                 MOVE ckpt-win-count       TO win-count
+                 MOVE ckpt-lose-count      TO lose-count
+                 MOVE ckpt-draw-count      TO draw-count
+                 MOVE ckpt-exception-count TO exception-count
+             END-READ
+             CLOSE checkpoint-file
+           END-IF
+           .
 
-       FIND-MATCHES.
-           MOVE ZERO TO INDEX-RESULT
-           MOVE "N" TO MATCH-STATUS
-           PERFORM UNTIL INDEX-RESULT = LENGTH OF TEST-STRING OR MATCH
-               COMPUTE INDEX-RESULT = INDEX-RESULT + 1
-               IF TEST-STRING(INDEX-RESULT:1) = SEARCH-STRING
-                   SET MATCH  TO TRUE
-               END-IF
-           END-PERFORM
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE line-count       TO ckpt-line-count
+           MOVE total-sum        TO ckpt-total-sum
+           MOVE win-count        TO ckpt-win-count
+           MOVE lose-count       TO ckpt-lose-count
+           MOVE draw-count       TO ckpt-draw-count
+           MOVE exception-count  TO ckpt-exception-count
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE 0 TO ckpt-line-count
+           MOVE 0 TO ckpt-total-sum
+           MOVE 0 TO ckpt-win-count
+           MOVE 0 TO ckpt-lose-count
+           MOVE 0 TO ckpt-draw-count
+           MOVE 0 TO ckpt-exception-count
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       WRITE-RUN-CONTROL-LOG.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND run-control-file
+           IF NOT run-ctl-is-ok
+             OPEN OUTPUT run-control-file
+           END-IF
+           MOVE "RPS-PT2" TO rcl-program
+           MOVE run-date TO rcl-date
+           MOVE run-time TO rcl-time
+           MOVE line-count TO rcl-lines
+           MOVE exception-count TO rcl-exceptions
+           IF exception-count > 0
+             MOVE "EXCEPTNS" TO rcl-status
+           ELSE
+             MOVE "COMPLETE" TO rcl-status
+           END-IF
+           WRITE run-control-record
+           CLOSE run-control-file
+           .
+
+       WRITE-ALERT.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND alert-file
+           IF NOT alert-is-ok
+             OPEN OUTPUT alert-file
+           END-IF
+           MOVE "RPS-PT2" TO alt-program
+           MOVE run-date TO alt-date
+           MOVE run-time TO alt-time
+           STRING FUNCTION TRIM(exception-count)
+               " VALIDATION EXCEPTION(S) LOGGED"
+               DELIMITED BY SIZE INTO alt-text
+           WRITE alert-record
+           CLOSE alert-file
+           .
+
+       WRITE-HISTORY-ARCHIVE.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           OPEN EXTEND history-file
+           IF NOT history-is-ok
+             OPEN OUTPUT history-file
+           END-IF
+           MOVE "RPS-PT2" TO hist-program
+           MOVE run-date TO hist-date
+           MOVE "TOTAL-POINTS" TO hist-metric-name
+           MOVE total-sum TO hist-metric-val
+           WRITE history-record
+           CLOSE history-file
            .
