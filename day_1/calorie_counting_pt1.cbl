@@ -1,49 +1,303 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALORIE-COUNTER.
+       PROGRAM-ID. CALORIE-COUNTER-1.
 
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-                  SELECT input-file ASSIGN TO "test.txt"
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
                       ORGANIZATION LINE SEQUENTIAL
                       FILE STATUS input-file-status.
+                  SELECT exception-file
+                      ASSIGN TO "calorie-exceptions.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS exception-file-status.
+                  SELECT checkpoint-file ASSIGN TO "calpt1.ckpt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ckpt-file-status.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT alert-file ASSIGN TO "alerts.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS alert-file-status.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
 
               DATA DIVISION.
               FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
               FD  input-file.
-              01  input-record PIC X(256).
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              FD  exception-file.
+              01  exception-record.
+                  03  exc-line-no     PIC Z(5)9.
+                  03  FILLER          PIC X(3) VALUE SPACES.
+                  03  exc-text        PIC X(30).
+
+              FD  checkpoint-file.
+              01  checkpoint-record.
+                  03  ckpt-line-count       PIC 9(6).
+                  03  ckpt-rekner           PIC 9(7).
+                  03  ckpt-highest-num      PIC 9(7).
+                  03  ckpt-elf-count        PIC 9(6).
+                  03  ckpt-all-elf-total    PIC 9(9).
+                  03  ckpt-exception-count  PIC 9(6).
+
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  alert-file.
+              COPY altrec.
+
+              FD  history-file.
+              COPY histrec.
 
               WORKING-STORAGE SECTION.
-              01  input-file-status PIC 99.
-                  88  file-is-ok    VALUE 0.
-                  88  end-of-file   VALUE 10.
+              01  control-file-status PIC 99.
+                  88  control-is-ok   VALUE 0.
+
+              01  input-file-name    PIC X(60) VALUE "test.txt".
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==input-file-status==
+                          ==:OK-NAME:==     BY ==file-is-ok==
+                          ==:EOF-NAME:==    BY ==end-of-file==.
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==exception-file-status==
+                          ==:OK-NAME:==     BY ==exception-is-ok==
+                          ==:EOF-NAME:==    BY ==exception-fs-spare==.
+
+              01  ckpt-file-status PIC 99.
+                  88  ckpt-is-ok       VALUE 0.
+
+              01  run-ctl-file-status PIC 99.
+                  88  run-ctl-is-ok    VALUE 0.
+
+              01  alert-file-status PIC 99.
+                  88  alert-is-ok      VALUE 0.
+
+              01  history-file-status PIC 99.
+                  88  history-is-ok    VALUE 0.
+
+              01  resume-point      PIC 9(6) VALUE 0.
+              01  run-date          PIC 9(8).
+              01  run-time          PIC 9(8).
 
               01  line-count        PIC 9(6).
-              01  converter         PIC 9(5).
-              01  rekner            PIC 9(5).
-              01  highest_num       PIC 9(5).
+              01  converter         PIC 9(7).
+              01  rekner            PIC 9(7).
+              01  highest_num       PIC 9(7).
+              01  exception-count   PIC 9(6) VALUE 0.
+              01  elf-count         PIC 9(6) VALUE 0.
+              01  all-elf-total     PIC 9(9) VALUE 0.
+              01  average-rekner    PIC Z(6)9.
+              01  overflow-flag     PIC X(1) VALUE "N".
+                  88  overflow-detected VALUE "Y".
        PROCEDURE DIVISION.
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION TRIM(control-record) TO input-file-name
+             END-READ
+             CLOSE control-file
+           END-IF
+
            OPEN INPUT input-file
            IF NOT file-is-ok
              DISPLAY "The file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           IF resume-point > 0
+             OPEN EXTEND exception-file
+             IF NOT exception-is-ok
+               OPEN OUTPUT exception-file
+             END-IF
+           ELSE
+             OPEN OUTPUT exception-file
+           END-IF
+           IF NOT exception-is-ok
+             DISPLAY "The exception file could not be opened."
+             CLOSE input-file
+             MOVE 8 TO RETURN-CODE
              GOBACK
            END-IF
 
-    
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
 
-             COMPUTE rekner = rekner + FUNCTION NUMVAL(input-record)
-             IF input-record = SPACES
-               COMPUTE rekner = 0
+             IF line-count > resume-point
+               IF input-record NOT = SPACES
+               AND input-record NOT NUMERIC
+                 PERFORM LOG-EXCEPTION
+               ELSE
+                 COMPUTE rekner = rekner + FUNCTION NUMVAL(input-record)
+                     ON SIZE ERROR
+                       SET overflow-detected TO TRUE
+                 END-COMPUTE
+                 IF input-record = SPACES
+                   COMPUTE elf-count = elf-count + 1
+                   COMPUTE all-elf-total = all-elf-total + rekner
+                   IF rekner > highest_num
+                     COMPUTE highest_num = rekner
+                   END-IF
+                   COMPUTE rekner = 0
+                 END-IF
+               END-IF
+               PERFORM SAVE-CHECKPOINT
              END-IF
-      
-             IF rekner > highest_num 
+
+           END-PERFORM
+
+           IF rekner NOT = 0
+             COMPUTE elf-count = elf-count + 1
+             COMPUTE all-elf-total = all-elf-total + rekner
+             IF rekner > highest_num
                COMPUTE highest_num = rekner
              END-IF
-      
-           END-PERFORM
+             COMPUTE rekner = 0
+           END-IF
+
            DISPLAY "highest_num="highest_num
+           IF elf-count > 0
+             COMPUTE average-rekner = all-elf-total / elf-count
+           END-IF
+           DISPLAY "elf count="elf-count
+           DISPLAY "average ration="average-rekner
+           DISPLAY "exceptions logged="exception-count
+           IF overflow-detected
+             DISPLAY "*** WARNING: accumulator overflow detected - "
+                 "highest_num may be understated ***"
+           END-IF
            CLOSE input-file
+           CLOSE exception-file
+           PERFORM RESET-CHECKPOINT
 
+           PERFORM WRITE-RUN-CONTROL-LOG
+           IF exception-count > 0
+             PERFORM WRITE-ALERT
+           END-IF
+           PERFORM WRITE-HISTORY-ARCHIVE
+
+           IF exception-count > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF
            STOP RUN.
+
+       LOG-EXCEPTION.
+           MOVE line-count TO exc-line-no
+           MOVE FUNCTION TRIM(input-record) TO exc-text
+           WRITE exception-record
+           COMPUTE exception-count = exception-count + 1
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO resume-point
+           OPEN INPUT checkpoint-file
+           IF ckpt-is-ok
+             READ checkpoint-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE ckpt-line-count      TO resume-point
+                 MOVE ckpt-rekner          TO rekner
+                 MOVE ckpt-highest-num     TO highest_num
+                 MOVE ckpt-elf-count       TO elf-count
+                 MOVE ckpt-all-elf-total   TO all-elf-total
+                 MOVE ckpt-exception-count TO exception-count
+             END-READ
+             CLOSE checkpoint-file
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE line-count       TO ckpt-line-count
+           MOVE rekner           TO ckpt-rekner
+           MOVE highest_num      TO ckpt-highest-num
+           MOVE elf-count        TO ckpt-elf-count
+           MOVE all-elf-total    TO ckpt-all-elf-total
+           MOVE exception-count  TO ckpt-exception-count
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE 0 TO ckpt-line-count
+           MOVE 0 TO ckpt-rekner
+           MOVE 0 TO ckpt-highest-num
+           MOVE 0 TO ckpt-elf-count
+           MOVE 0 TO ckpt-all-elf-total
+           MOVE 0 TO ckpt-exception-count
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       WRITE-RUN-CONTROL-LOG.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND run-control-file
+           IF NOT run-ctl-is-ok
+             OPEN OUTPUT run-control-file
+           END-IF
+           MOVE "CALORIE-COUNTER-1" TO rcl-program
+           MOVE run-date TO rcl-date
+           MOVE run-time TO rcl-time
+           MOVE line-count TO rcl-lines
+           MOVE exception-count TO rcl-exceptions
+           IF exception-count > 0
+             MOVE "EXCEPTNS" TO rcl-status
+           ELSE
+             MOVE "COMPLETE" TO rcl-status
+           END-IF
+           WRITE run-control-record
+           CLOSE run-control-file
+           .
+
+       WRITE-ALERT.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND alert-file
+           IF NOT alert-is-ok
+             OPEN OUTPUT alert-file
+           END-IF
+           MOVE "CALORIE-COUNTER-1" TO alt-program
+           MOVE run-date TO alt-date
+           MOVE run-time TO alt-time
+           STRING FUNCTION TRIM(exception-count)
+               " VALIDATION EXCEPTION(S) LOGGED"
+               DELIMITED BY SIZE INTO alt-text
+           WRITE alert-record
+           CLOSE alert-file
+           .
+
+       WRITE-HISTORY-ARCHIVE.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           OPEN EXTEND history-file
+           IF NOT history-is-ok
+             OPEN OUTPUT history-file
+           END-IF
+           MOVE "CALORIE-COUNTER-1" TO hist-program
+           MOVE run-date TO hist-date
+           MOVE "HIGHEST-NUM" TO hist-metric-name
+           MOVE highest_num TO hist-metric-val
+           WRITE history-record
+           CLOSE history-file
+           .
