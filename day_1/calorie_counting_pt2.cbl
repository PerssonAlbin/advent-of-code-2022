@@ -1,72 +1,397 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALORIE-COUNTER.
+       PROGRAM-ID. CALORIE-COUNTER-2.
 
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-                  SELECT input-file ASSIGN TO "test.txt"
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
                       ORGANIZATION LINE SEQUENTIAL
                       FILE STATUS input-file-status.
+                  SELECT ledger-file ASSIGN TO "elf-ledger.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ledger-file-status.
+                  SELECT exception-file
+                      ASSIGN TO "calorie-exceptions.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS exception-file-status.
+                  SELECT checkpoint-file ASSIGN TO "calpt2.ckpt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ckpt-file-status.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT alert-file ASSIGN TO "alerts.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS alert-file-status.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
 
               DATA DIVISION.
               FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
               FD  input-file.
-              01  input-record PIC X(256).
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              FD  ledger-file.
+              01  ledger-record.
+                  03  ledger-elf-no   PIC Z(5)9.
+                  03  FILLER          PIC X(3) VALUE SPACES.
+                  03  ledger-total    PIC Z(7)9.
+
+              FD  exception-file.
+              01  exception-record.
+                  03  exc-line-no     PIC Z(5)9.
+                  03  FILLER          PIC X(3) VALUE SPACES.
+                  03  exc-text        PIC X(30).
+
+              FD  checkpoint-file.
+              01  checkpoint-record.
+                  03  ckpt-line-count       PIC 9(6).
+                  03  ckpt-rekner           PIC 9(7).
+                  03  ckpt-highest-num      PIC 9(7).
+                  03  ckpt-elf-count        PIC 9(6).
+                  03  ckpt-elf-number       PIC 9(6).
+                  03  ckpt-exception-count  PIC 9(6).
+                  03  ckpt-top-entry        PIC 9(7) OCCURS 20 TIMES.
+
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  alert-file.
+              COPY altrec.
+
+              FD  history-file.
+              COPY histrec.
 
               WORKING-STORAGE SECTION.
-              01  input-file-status PIC 99.
-                  88  file-is-ok    VALUE 0.
-                  88  end-of-file   VALUE 10.
+              01  control-file-status PIC 99.
+                  88  control-is-ok   VALUE 0.
+
+              01  input-file-name    PIC X(60) VALUE "test.txt".
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==ledger-file-status==
+                          ==:OK-NAME:==     BY ==ledger-is-ok==
+                          ==:EOF-NAME:==    BY ==ledger-fs-spare==.
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==exception-file-status==
+                          ==:OK-NAME:==     BY ==exception-is-ok==
+                          ==:EOF-NAME:==    BY ==exception-fs-spare==.
+
+              01  ckpt-file-status PIC 99.
+                  88  ckpt-is-ok       VALUE 0.
+
+              01  run-ctl-file-status PIC 99.
+                  88  run-ctl-is-ok    VALUE 0.
+
+              01  alert-file-status PIC 99.
+                  88  alert-is-ok      VALUE 0.
+
+              01  history-file-status PIC 99.
+                  88  history-is-ok    VALUE 0.
+
+              01  resume-point      PIC 9(6) VALUE 0.
+              01  run-date          PIC 9(8).
+              01  run-time          PIC 9(8).
+
+              01  exception-count   PIC 9(6) VALUE 0.
+              01  elf-count         PIC 9(6) VALUE 0.
+              01  elf-number        PIC 9(6).
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==input-file-status==
+                          ==:OK-NAME:==     BY ==file-is-ok==
+                          ==:EOF-NAME:==    BY ==end-of-file==.
 
               01  line-count        PIC 9(6).
-              01  converter         PIC 9(5).
-              01  rekner            PIC 9(5).
-              01  temp              PIC 9(5).
-              01  top_1             PIC 9(5).
-              01  top_2             PIC 9(5).
-              01  top_3             PIC 9(5).
-              01  summa               PIC 9(6).
+              01  converter         PIC 9(7).
+              01  rekner            PIC 9(7).
+              01  temp              PIC 9(7).
+              01  rank-idx          PIC 9(2).
+
+              01  highest_num       PIC 9(7) VALUE 0.
+
+              01  top-n             PIC 9(2) VALUE 3.
+              01  top-n-parm        PIC X(10).
+
+              01  top-table.
+                  03  top-entry     PIC 9(7) OCCURS 20 TIMES
+                                    VALUE 0.
+
+              01  summa             PIC 9(9).
+              01  average-rekner    PIC Z(7)9.
+              01  overflow-flag     PIC X(1) VALUE "N".
+                  88  overflow-detected VALUE "Y".
        PROCEDURE DIVISION.
+           ACCEPT top-n-parm FROM ENVIRONMENT "TOPN"
+           IF top-n-parm IS NUMERIC AND top-n-parm NOT = SPACES
+             MOVE FUNCTION NUMVAL(top-n-parm) TO top-n
+           END-IF
+           IF top-n = 0 OR top-n > 20
+             MOVE 3 TO top-n
+           END-IF
+
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION TRIM(control-record) TO input-file-name
+             END-READ
+             CLOSE control-file
+           END-IF
+
            OPEN INPUT input-file
            IF NOT file-is-ok
              DISPLAY "The file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           IF resume-point > 0
+             OPEN EXTEND ledger-file
+             IF NOT ledger-is-ok
+               OPEN OUTPUT ledger-file
+             END-IF
+           ELSE
+             OPEN OUTPUT ledger-file
+           END-IF
+           IF NOT ledger-is-ok
+             DISPLAY "The ledger file could not be opened."
+             CLOSE input-file
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           IF resume-point > 0
+             OPEN EXTEND exception-file
+             IF NOT exception-is-ok
+               OPEN OUTPUT exception-file
+             END-IF
+           ELSE
+             OPEN OUTPUT exception-file
+           END-IF
+           IF NOT exception-is-ok
+             DISPLAY "The exception file could not be opened."
+             CLOSE input-file
+             CLOSE ledger-file
+             MOVE 8 TO RETURN-CODE
              GOBACK
            END-IF
 
-    
+           IF resume-point = 0
+             MOVE 1 TO elf-number
+           END-IF
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
 
-             COMPUTE rekner = rekner + FUNCTION NUMVAL(input-record)
-             IF input-record = SPACES
-               IF rekner > top_1
-                 COMPUTE temp = top_1
-                 COMPUTE top_1 = rekner
-                 COMPUTE rekner = temp
+             IF line-count > resume-point
+               IF input-record NOT = SPACES
+               AND input-record NOT NUMERIC
+                 PERFORM LOG-EXCEPTION
+               ELSE
+                 COMPUTE rekner = rekner + FUNCTION NUMVAL(input-record)
+                     ON SIZE ERROR
+                       SET overflow-detected TO TRUE
+                 END-COMPUTE
+                 IF input-record = SPACES
+                   MOVE elf-number TO ledger-elf-no
+                   MOVE rekner TO ledger-total
+                   WRITE ledger-record
+                   COMPUTE elf-count = elf-count + 1
+                   COMPUTE elf-number = elf-number + 1
+                   IF rekner > highest_num
+                     COMPUTE highest_num = rekner
+                   END-IF
+                   PERFORM RANK-INSERT
+                   COMPUTE rekner = 0
+                 END-IF
                END-IF
+               PERFORM SAVE-CHECKPOINT
+             END-IF
 
-               IF rekner > top_2
-                 COMPUTE temp = top_2
-                 COMPUTE top_2 = rekner
-                 COMPUTE rekner = temp
-               END-IF
-        
-               IF rekner > top_3
-                 COMPUTE temp = top_3
-                 COMPUTE top_3 = rekner
-                 COMPUTE rekner = temp
-               END-IF
-               COMPUTE temp = 0
-               COMPUTE rekner = 0
+           END-PERFORM
+
+           IF rekner NOT = 0
+             MOVE elf-number TO ledger-elf-no
+             MOVE rekner TO ledger-total
+             WRITE ledger-record
+             COMPUTE elf-count = elf-count + 1
+             COMPUTE elf-number = elf-number + 1
+             IF rekner > highest_num
+               COMPUTE highest_num = rekner
              END-IF
-      
+             PERFORM RANK-INSERT
+             COMPUTE rekner = 0
+           END-IF
+
+           CLOSE ledger-file
+           CLOSE exception-file
+           PERFORM RESET-CHECKPOINT
+
+           COMPUTE summa = 0
+           PERFORM VARYING rank-idx FROM 1 BY 1 UNTIL rank-idx > top-n
+             DISPLAY "top " rank-idx "=" top-entry(rank-idx)
+             COMPUTE summa = summa + top-entry(rank-idx)
+                 ON SIZE ERROR
+                   SET overflow-detected TO TRUE
+             END-COMPUTE
            END-PERFORM
-           DISPLAY "top 1="top_1
-           DISPLAY "top 2="top_2
-           DISPLAY "top 3="top_3
-           COMPUTE summa = top_1 + top_2
-           COMPUTE summa = summa + top_3
+           DISPLAY "highest_num="highest_num
            DISPLAY "Total sum: "summa
+           IF top-n > 0
+             COMPUTE average-rekner = summa / top-n
+           END-IF
+           DISPLAY "elf count="elf-count
+           DISPLAY "average ration="average-rekner
+           DISPLAY "exceptions logged="exception-count
+           IF overflow-detected
+             DISPLAY "*** WARNING: one or more accumulator fields "
+                 "overflowed - totals may be understated ***"
+           END-IF
            CLOSE input-file
 
+           PERFORM WRITE-RUN-CONTROL-LOG
+           IF exception-count > 0
+             PERFORM WRITE-ALERT
+           END-IF
+           PERFORM WRITE-HISTORY-ARCHIVE
+
+           IF exception-count > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF
            STOP RUN.
+
+       RANK-INSERT.
+           PERFORM VARYING rank-idx FROM 1 BY 1
+                   UNTIL rank-idx > top-n
+             IF rekner > top-entry(rank-idx)
+               COMPUTE temp = top-entry(rank-idx)
+               COMPUTE top-entry(rank-idx) = rekner
+               COMPUTE rekner = temp
+             END-IF
+           END-PERFORM
+           .
+
+       LOG-EXCEPTION.
+           MOVE line-count TO exc-line-no
+           MOVE FUNCTION TRIM(input-record) TO exc-text
+           WRITE exception-record
+           COMPUTE exception-count = exception-count + 1
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO resume-point
+           OPEN INPUT checkpoint-file
+           IF ckpt-is-ok
+             READ checkpoint-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE ckpt-line-count      TO resume-point
+                 MOVE ckpt-rekner          TO rekner
+                 MOVE ckpt-highest-num     TO highest_num
+                 MOVE ckpt-elf-count       TO elf-count
+                 MOVE ckpt-elf-number      TO elf-number
+                 MOVE ckpt-exception-count TO exception-count
+                 PERFORM VARYING rank-idx FROM 1 BY 1
+                         UNTIL rank-idx > 20
+                   MOVE ckpt-top-entry(rank-idx) TO top-entry(rank-idx)
+                 END-PERFORM
+             END-READ
+             CLOSE checkpoint-file
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE line-count       TO ckpt-line-count
+           MOVE rekner           TO ckpt-rekner
+           MOVE highest_num      TO ckpt-highest-num
+           MOVE elf-count        TO ckpt-elf-count
+           MOVE elf-number       TO ckpt-elf-number
+           MOVE exception-count  TO ckpt-exception-count
+           PERFORM VARYING rank-idx FROM 1 BY 1 UNTIL rank-idx > 20
+             MOVE top-entry(rank-idx) TO ckpt-top-entry(rank-idx)
+           END-PERFORM
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE 0 TO ckpt-line-count
+           MOVE 0 TO ckpt-rekner
+           MOVE 0 TO ckpt-highest-num
+           MOVE 0 TO ckpt-elf-count
+           MOVE 0 TO ckpt-elf-number
+           MOVE 0 TO ckpt-exception-count
+           PERFORM VARYING rank-idx FROM 1 BY 1 UNTIL rank-idx > 20
+             MOVE 0 TO ckpt-top-entry(rank-idx)
+           END-PERFORM
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       WRITE-RUN-CONTROL-LOG.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND run-control-file
+           IF NOT run-ctl-is-ok
+             OPEN OUTPUT run-control-file
+           END-IF
+           MOVE "CALORIE-COUNTER-2" TO rcl-program
+           MOVE run-date TO rcl-date
+           MOVE run-time TO rcl-time
+           MOVE line-count TO rcl-lines
+           MOVE exception-count TO rcl-exceptions
+           IF exception-count > 0
+             MOVE "EXCEPTNS" TO rcl-status
+           ELSE
+             MOVE "COMPLETE" TO rcl-status
+           END-IF
+           WRITE run-control-record
+           CLOSE run-control-file
+           .
+
+       WRITE-ALERT.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND alert-file
+           IF NOT alert-is-ok
+             OPEN OUTPUT alert-file
+           END-IF
+           MOVE "CALORIE-COUNTER-2" TO alt-program
+           MOVE run-date TO alt-date
+           MOVE run-time TO alt-time
+           STRING FUNCTION TRIM(exception-count)
+               " VALIDATION EXCEPTION(S) LOGGED"
+               DELIMITED BY SIZE INTO alt-text
+           WRITE alert-record
+           CLOSE alert-file
+           .
+
+       WRITE-HISTORY-ARCHIVE.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           OPEN EXTEND history-file
+           IF NOT history-is-ok
+             OPEN OUTPUT history-file
+           END-IF
+           MOVE "CALORIE-COUNTER-2" TO hist-program
+           MOVE run-date TO hist-date
+           MOVE "TOP-N-TOTAL" TO hist-metric-name
+           MOVE summa TO hist-metric-val
+           WRITE history-record
+           CLOSE history-file
+           .
