@@ -1,26 +1,147 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RUCKSACK-REORGANIZATION.
+       PROGRAM-ID. RUCKSACK-PT1.
 
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-                  SELECT input-file ASSIGN TO "test.txt"
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
                       ORGANIZATION LINE SEQUENTIAL
                       FILE STATUS input-file-status.
+                  SELECT dup-file ASSIGN TO "rucksack-duplicates.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS dup-file-status.
+                  SELECT freq-file ASSIGN TO "rucksack-item-freq.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS freq-file-status.
+                  SELECT exception-file
+                      ASSIGN TO "rucksack-exceptions.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS exception-file-status.
+                  SELECT checkpoint-file ASSIGN TO "rsck1.ckpt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ckpt-file-status.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT alert-file ASSIGN TO "alerts.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS alert-file-status.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
+                  SELECT priority-master ASSIGN TO "item-priority.dat"
+                      ORGANIZATION INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS mst-letter
+                      FILE STATUS master-file-status.
 
               DATA DIVISION.
               FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
               FD  input-file.
-              01  input-record         PIC X(256).
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              FD  dup-file.
+              01  dup-record.
+                  03  dup-line-no     PIC Z(5)9.
+                  03  FILLER          PIC X(3) VALUE SPACES.
+                  03  dup-item        PIC A(1).
+
+              FD  freq-file.
+              01  freq-record.
+                  03  freq-item       PIC A(1).
+                  03  FILLER          PIC X(3) VALUE SPACES.
+                  03  freq-count      PIC Z(5)9.
+
+              FD  exception-file.
+              01  exception-record.
+                  03  exc-line-no     PIC Z(5)9.
+                  03  FILLER          PIC X(3) VALUE SPACES.
+                  03  exc-text        PIC X(60).
+
+              FD  checkpoint-file.
+              01  checkpoint-record.
+                  03  ckpt-line-count       PIC 9(6).
+                  03  ckpt-total-val        PIC 9(5).
+                  03  ckpt-exception-count  PIC 9(6).
+
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  alert-file.
+              COPY altrec.
+
+              FD  history-file.
+              COPY histrec.
+
+              FD  priority-master.
+              COPY mstpri.
 
              WORKING-STORAGE SECTION.
-               01  input-file-status   PIC 99.
-                 88  file-is-ok                  VALUE 0.
-                 88  end-of-file                 VALUE 10.
+               COPY itmpri.
+
+               01  item-freq-table.
+                   03  item-freq-entry OCCURS 52 TIMES.
+                       05  item-freq-letter PIC A(1).
+                       05  item-freq-count  PIC 9(6) VALUE 0.
+
+               01  matched-items.
+                   03  matched-item   OCCURS 52 TIMES PIC A(1).
+               01  matched-count       PIC 9(2).
+               01  already-matched     PIC X(1).
+                   88  item-already-matched VALUE 'Y'.
+
+               01  control-file-status PIC 99.
+                 88  control-is-ok              VALUE 0.
+
+               01  input-file-name     PIC X(60) VALUE "test.txt".
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==input-file-status==
+                           ==:OK-NAME:==     BY ==file-is-ok==
+                           ==:EOF-NAME:==    BY ==end-of-file==.
+
+               01  dup-file-status     PIC 99.
+                 88  dup-is-ok                   VALUE 0.
+
+               01  freq-file-status    PIC 99.
+                 88  freq-is-ok                  VALUE 0.
+
+               01  exception-file-status PIC 99.
+                 88  exception-is-ok            VALUE 0.
+
+               01  ckpt-file-status    PIC 99.
+                 88  ckpt-is-ok                 VALUE 0.
+
+               01  run-ctl-file-status PIC 99.
+                 88  run-ctl-is-ok              VALUE 0.
+
+               01  alert-file-status   PIC 99.
+                 88  alert-is-ok                VALUE 0.
+
+               01  history-file-status PIC 99.
+                 88  history-is-ok              VALUE 0.
+
+               01  master-file-status PIC 99.
+                 88  master-is-ok               VALUE 0.
+
+               01  resume-point        PIC 9(06) VALUE 0.
+               01  run-date            PIC 9(8).
+               01  run-time            PIC 9(8).
 
                01  line-count          PIC 9(06).
                01  strlen              PIC 9(02).
                01  split-row           PIC 9(02).
+               01  exception-count     PIC 9(06) VALUE 0.
+               01  row-is-valid        PIC X(1) VALUE "Y".
+                   88  valid-row       VALUE "Y".
+               01  ord-val             PIC 9(3).
+               01  tbl-idx             PIC 9(2).
 
                01 total-val            PIC 9(05).
                01 result-char          PIC A(01).
@@ -36,61 +157,301 @@
                    88 MATCH                      VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM LOAD-PRIORITY-TABLE
+           PERFORM INIT-FREQ-TABLE
+
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION TRIM(control-record) TO input-file-name
+             END-READ
+             CLOSE control-file
+           END-IF
+
            OPEN INPUT input-file
            IF NOT file-is-ok
              DISPLAY "The file could not be opened."
+             MOVE 8 TO RETURN-CODE
              GOBACK
            END-IF
 
+           OPEN INPUT priority-master
+           IF NOT master-is-ok
+             DISPLAY "The priority master file could not be opened."
+             CLOSE input-file
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           IF resume-point > 0
+             OPEN EXTEND dup-file
+             IF NOT dup-is-ok
+               OPEN OUTPUT dup-file
+             END-IF
+             OPEN EXTEND exception-file
+             IF NOT exception-is-ok
+               OPEN OUTPUT exception-file
+             END-IF
+           ELSE
+             OPEN OUTPUT dup-file
+             OPEN OUTPUT exception-file
+           END-IF
+
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
 
-             MOVE FUNCTION LENGTH(FUNCTION TRIM(input-record)) TO strlen
-             
-             COMPUTE split-row = strlen / 2
-             MOVE input-record(1:split-row) TO SEARCH-STRING
-             COMPUTE split-row = split-row + 1
-             MOVE input-record(split-row:split-row) TO TEST-STRING
-             
-             PERFORM FIND-MATCHES
-             
-             MOVE TEST-STRING(IN-DEX-RESULT:1) TO result-char
-             COMPUTE char-conversion = FUNCTION ORD(result-char)
-             
-             PERFORM CONVERT-NUMBERS
-             COMPUTE total-val = total-val + char-conversion
-             
+             IF line-count > resume-point
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(input-record))
+                   TO strlen
+               PERFORM VALIDATE-ROW
+
+               IF valid-row
+                 COMPUTE split-row = strlen / 2
+                 MOVE input-record(1:split-row) TO SEARCH-STRING
+                 COMPUTE split-row = split-row + 1
+                 MOVE input-record(split-row:split-row) TO TEST-STRING
+
+                 PERFORM FIND-ALL-MATCHES
+
+                 IF matched-count > 0
+                   MOVE matched-item(1) TO result-char
+                   PERFORM FIND-PRIORITY
+                   COMPUTE total-val = total-val + char-conversion
+                   PERFORM RECORD-MATCHES
+                 END-IF
+               ELSE
+                 PERFORM LOG-EXCEPTION
+               END-IF
+               PERFORM SAVE-CHECKPOINT
+             END-IF
+
            END-PERFORM
            DISPLAY total-val
+           DISPLAY "exceptions logged="exception-count
 
            CLOSE input-file
+           CLOSE dup-file
+           CLOSE exception-file
+           CLOSE priority-master
+           PERFORM RESET-CHECKPOINT
 
+           OPEN OUTPUT freq-file
+           PERFORM WRITE-FREQ-REPORT
+           CLOSE freq-file
+
+           PERFORM WRITE-RUN-CONTROL-LOG
+           IF exception-count > 0
+             PERFORM WRITE-ALERT
+           END-IF
+           PERFORM WRITE-HISTORY-ARCHIVE
+
+           IF exception-count > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
-       FIND-MATCHES.
-       MOVE ZERO TO IN-DEX-RESULT
-       MOVE "N" TO MATCH-STATUS
-       PERFORM UNTIL IN-DEX-RESULT = LENGTH OF TEST-STRING OR MATCH
-         COMPUTE IN-DEX-RESULT = IN-DEX-RESULT + 1
-         COMPUTE OUT-DEX = 0
-         PERFORM UNTIL OUT-DEX = LENGTH OF SEARCH-STRING OR MATCH
-           COMPUTE OUT-DEX = OUT-DEX + 1
-           IF TEST-STRING(IN-DEX-RESULT:1) = SEARCH-STRING(OUT-DEX:1)
-               SET MATCH  TO TRUE
+       LOAD-PRIORITY-TABLE.
+           MOVE 0 TO tbl-idx
+           PERFORM VARYING ord-val FROM 98 BY 1 UNTIL ord-val > 123
+             COMPUTE tbl-idx = tbl-idx + 1
+             MOVE FUNCTION CHAR(ord-val)
+                 TO ITEM-PRIORITY-LETTER(tbl-idx)
+             COMPUTE ITEM-PRIORITY-VALUE(tbl-idx) = ord-val - 97
+           END-PERFORM
+           PERFORM VARYING ord-val FROM 66 BY 1 UNTIL ord-val > 91
+             COMPUTE tbl-idx = tbl-idx + 1
+             MOVE FUNCTION CHAR(ord-val)
+                 TO ITEM-PRIORITY-LETTER(tbl-idx)
+             COMPUTE ITEM-PRIORITY-VALUE(tbl-idx) = ord-val - 39
+           END-PERFORM
+           .
+
+       INIT-FREQ-TABLE.
+           PERFORM VARYING tbl-idx FROM 1 BY 1 UNTIL tbl-idx > 52
+             MOVE ITEM-PRIORITY-LETTER(tbl-idx)
+                 TO item-freq-letter(tbl-idx)
+             MOVE 0 TO item-freq-count(tbl-idx)
+           END-PERFORM
+           .
+
+       VALIDATE-ROW.
+           SET valid-row TO TRUE
+           IF strlen = 0
+             MOVE "N" TO row-is-valid
+           END-IF
+           IF strlen > 60
+             MOVE "N" TO row-is-valid
+           END-IF
+           .
+
+       FIND-ALL-MATCHES.
+           MOVE 0 TO matched-count
+           MOVE SPACES TO matched-items
+           PERFORM VARYING IN-DEX-RESULT FROM 1 BY 1
+                   UNTIL IN-DEX-RESULT > LENGTH OF TEST-STRING
+             IF TEST-STRING(IN-DEX-RESULT:1) NOT = SPACES
+               PERFORM CHECK-ALREADY-MATCHED
+               IF NOT item-already-matched
+                 PERFORM VARYING OUT-DEX FROM 1 BY 1
+                         UNTIL OUT-DEX > LENGTH OF SEARCH-STRING
+                   IF TEST-STRING(IN-DEX-RESULT:1) =
+                      SEARCH-STRING(OUT-DEX:1)
+                     COMPUTE matched-count = matched-count + 1
+                     MOVE TEST-STRING(IN-DEX-RESULT:1)
+                         TO matched-item(matched-count)
+                   END-IF
+                 END-PERFORM
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+
+       CHECK-ALREADY-MATCHED.
+           MOVE "N" TO already-matched
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > matched-count
+             IF matched-item(tbl-idx) = TEST-STRING(IN-DEX-RESULT:1)
+               MOVE "Y" TO already-matched
+             END-IF
+           END-PERFORM
+           .
+
+       FIND-PRIORITY.
+           MOVE 0 TO char-conversion
+           MOVE result-char TO mst-letter
+           READ priority-master
+             INVALID KEY
+               MOVE 0 TO char-conversion
+             NOT INVALID KEY
+               MOVE mst-value TO char-conversion
+           END-READ
+           .
+
+       RECORD-MATCHES.
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > matched-count
+             MOVE line-count TO dup-line-no
+             MOVE matched-item(tbl-idx) TO dup-item
+             WRITE dup-record
+             PERFORM BUMP-FREQ
+           END-PERFORM
+           .
+
+       BUMP-FREQ.
+           PERFORM VARYING ord-val FROM 1 BY 1 UNTIL ord-val > 52
+             IF item-freq-letter(ord-val) = matched-item(tbl-idx)
+               COMPUTE item-freq-count(ord-val) =
+                   item-freq-count(ord-val) + 1
+             END-IF
+           END-PERFORM
+           .
+
+       WRITE-FREQ-REPORT.
+           PERFORM VARYING tbl-idx FROM 1 BY 1 UNTIL tbl-idx > 52
+             IF item-freq-count(tbl-idx) > 0
+               MOVE item-freq-letter(tbl-idx) TO freq-item
+               MOVE item-freq-count(tbl-idx) TO freq-count
+               WRITE freq-record
+             END-IF
+           END-PERFORM
+           .
+
+       LOG-EXCEPTION.
+           MOVE line-count TO exc-line-no
+           MOVE FUNCTION TRIM(input-record) TO exc-text
+           WRITE exception-record
+           COMPUTE exception-count = exception-count + 1
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO resume-point
+           OPEN INPUT checkpoint-file
+           IF ckpt-is-ok
+             READ checkpoint-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE ckpt-line-count      TO resume-point
+                 MOVE ckpt-total-val       TO total-val
+                 MOVE ckpt-exception-count TO exception-count
+             END-READ
+             CLOSE checkpoint-file
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE line-count       TO ckpt-line-count
+           MOVE total-val        TO ckpt-total-val
+           MOVE exception-count  TO ckpt-exception-count
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE 0 TO ckpt-line-count
+           MOVE 0 TO ckpt-total-val
+           MOVE 0 TO ckpt-exception-count
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       WRITE-RUN-CONTROL-LOG.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND run-control-file
+           IF NOT run-ctl-is-ok
+             OPEN OUTPUT run-control-file
+           END-IF
+           MOVE "RUCKSACK-PT1" TO rcl-program
+           MOVE run-date TO rcl-date
+           MOVE run-time TO rcl-time
+           MOVE line-count TO rcl-lines
+           MOVE exception-count TO rcl-exceptions
+           IF exception-count > 0
+             MOVE "EXCEPTNS" TO rcl-status
+           ELSE
+             MOVE "COMPLETE" TO rcl-status
+           END-IF
+           WRITE run-control-record
+           CLOSE run-control-file
+           .
+
+       WRITE-ALERT.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND alert-file
+           IF NOT alert-is-ok
+             OPEN OUTPUT alert-file
+           END-IF
+           MOVE "RUCKSACK-PT1" TO alt-program
+           MOVE run-date TO alt-date
+           MOVE run-time TO alt-time
+           STRING FUNCTION TRIM(exception-count)
+               " VALIDATION EXCEPTION(S) LOGGED"
+               DELIMITED BY SIZE INTO alt-text
+           WRITE alert-record
+           CLOSE alert-file
+           .
+
+       WRITE-HISTORY-ARCHIVE.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           OPEN EXTEND history-file
+           IF NOT history-is-ok
+             OPEN OUTPUT history-file
            END-IF
-         END-PERFORM
-       END-PERFORM
-       .
-
-       CONVERT-NUMBERS.
-       IF char-conversion > 65
-         IF char-conversion < 98
-           COMPUTE char-conversion = char-conversion - 39
-         END-IF
-         IF char-conversion > 97
-           COMPUTE char-conversion = char-conversion - 97
-         END-IF
-       ELSE
-         COMPUTE char-conversion = 0
-       END-IF
-       .
+           MOVE "RUCKSACK-PT1" TO hist-program
+           MOVE run-date TO hist-date
+           MOVE "PRIORITY-SUM" TO hist-metric-name
+           MOVE total-val TO hist-metric-val
+           WRITE history-record
+           CLOSE history-file
+           .
