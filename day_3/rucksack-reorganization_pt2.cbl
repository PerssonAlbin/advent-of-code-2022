@@ -1,38 +1,137 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RUCKSACK-REORGANIZATION.
+       PROGRAM-ID. RUCKSACK-PT2.
 
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-                  SELECT input-file ASSIGN TO "test.txt"
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
                       ORGANIZATION LINE SEQUENTIAL
                       FILE STATUS input-file-status.
+                  SELECT badge-audit-file
+                      ASSIGN TO "badge-audit.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS badge-audit-file-status.
+                  SELECT exception-file
+                      ASSIGN TO "rucksack-exceptions.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS exception-file-status.
+                  SELECT checkpoint-file ASSIGN TO "rsck2.ckpt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ckpt-file-status.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT alert-file ASSIGN TO "alerts.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS alert-file-status.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
+                  SELECT priority-master ASSIGN TO "item-priority.dat"
+                      ORGANIZATION INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS mst-letter
+                      FILE STATUS master-file-status.
 
               DATA DIVISION.
               FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
               FD  input-file.
-              01  input-record         PIC X(256).
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              FD  badge-audit-file.
+              01  badge-audit-record   PIC X(120).
+
+              FD  exception-file.
+              01  exception-record.
+                  03  exc-line-no      PIC Z(5)9.
+                  03  FILLER           PIC X(3) VALUE SPACES.
+                  03  exc-text         PIC X(60).
+
+              FD  checkpoint-file.
+              01  checkpoint-record.
+                  03  ckpt-line-count       PIC 9(6).
+                  03  ckpt-total-val        PIC 9(5).
+                  03  ckpt-exception-count  PIC 9(6).
+                  03  ckpt-stored-rows      PIC 9(3).
+                  03  ckpt-rows             PIC X(99) OCCURS 10 TIMES.
+
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  alert-file.
+              COPY altrec.
+
+              FD  history-file.
+              COPY histrec.
+
+              FD  priority-master.
+              COPY mstpri.
 
              WORKING-STORAGE SECTION.
-               01  input-file-status   PIC 99.
-                 88  file-is-ok                  VALUE 0.
-                 88  end-of-file                 VALUE 10.
+               01  control-file-status PIC 99.
+                 88  control-is-ok              VALUE 0.
+
+               01  input-file-name     PIC X(60) VALUE "test.txt".
+
+               COPY filsts REPLACING
+                           ==:STATUS-NAME:== BY ==input-file-status==
+                           ==:OK-NAME:==     BY ==file-is-ok==
+                           ==:EOF-NAME:==    BY ==end-of-file==.
+
+               01  badge-audit-file-status PIC 99.
+                 88  badge-audit-is-ok          VALUE 0.
+
+               01  exception-file-status PIC 99.
+                 88  exception-is-ok            VALUE 0.
+
+               01  ckpt-file-status    PIC 99.
+                 88  ckpt-is-ok                 VALUE 0.
+
+               01  run-ctl-file-status PIC 99.
+                 88  run-ctl-is-ok              VALUE 0.
+
+               01  alert-file-status   PIC 99.
+                 88  alert-is-ok                VALUE 0.
+
+               01  history-file-status PIC 99.
+                 88  history-is-ok              VALUE 0.
+
+               01  master-file-status PIC 99.
+                 88  master-is-ok               VALUE 0.
+
+               01  resume-point        PIC 9(06) VALUE 0.
+               01  run-date            PIC 9(8).
+               01  run-time            PIC 9(8).
 
                01  line-count          PIC 9(06).
                01  strlen              PIC 9(02).
                01  split-row           PIC 9(02).
+               01  exception-count     PIC 9(06) VALUE 0.
+               01  row-is-valid        PIC X(1) VALUE "Y".
+                   88  valid-row       VALUE "Y".
+               01  ord-val             PIC 9(3).
+               01  tbl-idx             PIC 9(2).
 
                01 total-val            PIC 9(05).
                01 result-char          PIC A(01).
                01 char-conversion      PIC 9(05).
 
+               01  group-size          PIC 9(2) VALUE 3.
+               01  group-size-parm     PIC X(10).
+               01  group-idx           PIC 9(2).
+
                01 stored-rows          PIC 9(03) VALUE 1.
                01 ROWS.
-                 03 ROWS-A PIC x(99) OCCURS 3 TIMES.
+                 03 ROWS-A PIC x(99) OCCURS 10 TIMES.
+               01 chain-results.
+                 03 chain-result PIC X(256) OCCURS 10 TIMES.
                01 result               PIC X(256).
-               01 result-1             PIC X(256).
-               01 result-2             PIC X(256).
-                 
 
                01  TEST-STRING         PIC X(99).
                01  SEARCH-STRING       PIC X(99).
@@ -44,51 +143,131 @@
                    88 MATCH                      VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN.
+           ACCEPT group-size-parm FROM ENVIRONMENT "GROUPSIZE"
+           IF group-size-parm IS NUMERIC
+           AND group-size-parm NOT = SPACES
+             MOVE FUNCTION NUMVAL(group-size-parm) TO group-size
+           END-IF
+           IF group-size < 2 OR group-size > 10
+             MOVE 3 TO group-size
+           END-IF
+
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION TRIM(control-record) TO input-file-name
+             END-READ
+             CLOSE control-file
+           END-IF
+
            OPEN INPUT input-file
            IF NOT file-is-ok
              DISPLAY "The file could not be opened."
+             MOVE 8 TO RETURN-CODE
              GOBACK
            END-IF
 
+           OPEN INPUT priority-master
+           IF NOT master-is-ok
+             DISPLAY "The priority master file could not be opened."
+             CLOSE input-file
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           IF resume-point > 0
+             OPEN EXTEND badge-audit-file
+             IF NOT badge-audit-is-ok
+               OPEN OUTPUT badge-audit-file
+             END-IF
+             OPEN EXTEND exception-file
+             IF NOT exception-is-ok
+               OPEN OUTPUT exception-file
+             END-IF
+           ELSE
+             OPEN OUTPUT badge-audit-file
+             OPEN OUTPUT exception-file
+           END-IF
+
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
-             
-             MOVE FUNCTION TRIM(input-record) TO ROWS-A(stored-rows)
-
-             IF stored-rows = 3
-               
-               MOVE ROWS-A(1) TO TEST-STRING
-               MOVE ROWS-A(2) TO SEARCH-STRING
-               PERFORM FIND-MATCHES
-               MOVE result TO result-1
-               MOVE SPACES TO result
-
-               MOVE ROWS-A(2) TO TEST-STRING
-               MOVE ROWS-A(3) TO SEARCH-STRING
-               PERFORM FIND-MATCHES
-               MOVE result TO result-2
-               MOVE SPACES TO result
-
-               MOVE result-1 TO TEST-STRING
-               MOVE result-2 TO SEARCH-STRING
-               PERFORM FIND-MATCHES
-               
-               COMPUTE char-conversion = FUNCTION ORD(result(1:1))
-               MOVE SPACES TO result
-             
-               PERFORM CONVERT-NUMBERS
-               COMPUTE total-val = total-val + char-conversion
-               
-               COMPUTE stored-rows = 0
+
+             IF line-count > resume-point
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(input-record))
+                   TO strlen
+               PERFORM VALIDATE-ROW
+
+               IF valid-row
+                 MOVE FUNCTION TRIM(input-record)
+                     TO ROWS-A(stored-rows)
+
+                 IF stored-rows = group-size
+                   PERFORM PROCESS-GROUP
+                   COMPUTE stored-rows = 0
+                 END-IF
+                 COMPUTE stored-rows = stored-rows + 1
+               ELSE
+                 PERFORM LOG-EXCEPTION
+               END-IF
+               PERFORM SAVE-CHECKPOINT
              END-IF
-             COMPUTE stored-rows = stored-rows + 1
+
            END-PERFORM
            DISPLAY total-val
+           DISPLAY "exceptions logged="exception-count
 
            CLOSE input-file
+           CLOSE badge-audit-file
+           CLOSE exception-file
+           CLOSE priority-master
+           PERFORM RESET-CHECKPOINT
+
+           PERFORM WRITE-RUN-CONTROL-LOG
+           IF exception-count > 0
+             PERFORM WRITE-ALERT
+           END-IF
+           PERFORM WRITE-HISTORY-ARCHIVE
 
+           IF exception-count > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
+       VALIDATE-ROW.
+           SET valid-row TO TRUE
+           IF strlen = 0
+             MOVE "N" TO row-is-valid
+           END-IF
+           IF strlen > 99
+             MOVE "N" TO row-is-valid
+           END-IF
+           .
+
+       PROCESS-GROUP.
+           MOVE ROWS-A(1) TO chain-result(1)
+           PERFORM VARYING group-idx FROM 2 BY 1
+                   UNTIL group-idx > group-size
+             MOVE chain-result(group-idx - 1) TO TEST-STRING
+             MOVE ROWS-A(group-idx) TO SEARCH-STRING
+             PERFORM FIND-MATCHES
+             MOVE result TO chain-result(group-idx)
+             MOVE SPACES TO result
+           END-PERFORM
+
+           MOVE chain-result(group-size)(1:1) TO result-char
+           PERFORM FIND-PRIORITY
+           COMPUTE total-val = total-val + char-conversion
+
+           PERFORM WRITE-BADGE-AUDIT
+           .
+
        FIND-MATCHES.
        COMPUTE IN-DEX-RESULT = 1
        PERFORM UNTIL IN-DEX-RESULT = LENGTH OF TEST-STRING
@@ -108,15 +287,132 @@
        END-PERFORM
        .
 
-       CONVERT-NUMBERS.
-       IF char-conversion > 65
-         IF char-conversion < 98
-           COMPUTE char-conversion = char-conversion - 39
-         END-IF
-         IF char-conversion > 97
-           COMPUTE char-conversion = char-conversion - 97
-         END-IF
-       ELSE
-         COMPUTE char-conversion = 0
-       END-IF
-       .
+       FIND-PRIORITY.
+           MOVE 0 TO char-conversion
+           MOVE result-char TO mst-letter
+           READ priority-master
+             INVALID KEY
+               MOVE 0 TO char-conversion
+             NOT INVALID KEY
+               MOVE mst-value TO char-conversion
+           END-READ
+           .
+
+       WRITE-BADGE-AUDIT.
+           STRING "group ending line " FUNCTION TRIM(line-count)
+               " badge=" result-char
+               DELIMITED BY SIZE INTO badge-audit-record
+           WRITE badge-audit-record
+           PERFORM VARYING group-idx FROM 1 BY 1
+                   UNTIL group-idx > group-size
+             STRING "  rucksack " ROWS-A(group-idx)
+                 DELIMITED BY SIZE INTO badge-audit-record
+             WRITE badge-audit-record
+           END-PERFORM
+           .
+
+       LOG-EXCEPTION.
+           MOVE line-count TO exc-line-no
+           MOVE FUNCTION TRIM(input-record) TO exc-text
+           WRITE exception-record
+           COMPUTE exception-count = exception-count + 1
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO resume-point
+           OPEN INPUT checkpoint-file
+           IF ckpt-is-ok
+             READ checkpoint-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE ckpt-line-count      TO resume-point
+                 MOVE ckpt-total-val       TO total-val
+                 MOVE ckpt-exception-count TO exception-count
+                 MOVE ckpt-stored-rows     TO stored-rows
+                 PERFORM VARYING group-idx FROM 1 BY 1
+                         UNTIL group-idx > 10
+                   MOVE ckpt-rows(group-idx) TO ROWS-A(group-idx)
+                 END-PERFORM
+             END-READ
+             CLOSE checkpoint-file
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE line-count       TO ckpt-line-count
+           MOVE total-val        TO ckpt-total-val
+           MOVE exception-count  TO ckpt-exception-count
+           MOVE stored-rows      TO ckpt-stored-rows
+           PERFORM VARYING group-idx FROM 1 BY 1 UNTIL group-idx > 10
+             MOVE ROWS-A(group-idx) TO ckpt-rows(group-idx)
+           END-PERFORM
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE 0 TO ckpt-line-count
+           MOVE 0 TO ckpt-total-val
+           MOVE 0 TO ckpt-exception-count
+           MOVE 1 TO ckpt-stored-rows
+           PERFORM VARYING group-idx FROM 1 BY 1 UNTIL group-idx > 10
+             MOVE SPACES TO ckpt-rows(group-idx)
+           END-PERFORM
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       WRITE-RUN-CONTROL-LOG.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND run-control-file
+           IF NOT run-ctl-is-ok
+             OPEN OUTPUT run-control-file
+           END-IF
+           MOVE "RUCKSACK-PT2" TO rcl-program
+           MOVE run-date TO rcl-date
+           MOVE run-time TO rcl-time
+           MOVE line-count TO rcl-lines
+           MOVE exception-count TO rcl-exceptions
+           IF exception-count > 0
+             MOVE "EXCEPTNS" TO rcl-status
+           ELSE
+             MOVE "COMPLETE" TO rcl-status
+           END-IF
+           WRITE run-control-record
+           CLOSE run-control-file
+           .
+
+       WRITE-ALERT.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND alert-file
+           IF NOT alert-is-ok
+             OPEN OUTPUT alert-file
+           END-IF
+           MOVE "RUCKSACK-PT2" TO alt-program
+           MOVE run-date TO alt-date
+           MOVE run-time TO alt-time
+           STRING FUNCTION TRIM(exception-count)
+               " VALIDATION EXCEPTION(S) LOGGED"
+               DELIMITED BY SIZE INTO alt-text
+           WRITE alert-record
+           CLOSE alert-file
+           .
+
+       WRITE-HISTORY-ARCHIVE.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           OPEN EXTEND history-file
+           IF NOT history-is-ok
+             OPEN OUTPUT history-file
+           END-IF
+           MOVE "RUCKSACK-PT2" TO hist-program
+           MOVE run-date TO hist-date
+           MOVE "BADGE-SUM" TO hist-metric-name
+           MOVE total-val TO hist-metric-val
+           WRITE history-record
+           CLOSE history-file
+           .
