@@ -1,36 +1,202 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RUCKSACK-REORGANIZATION.
+       PROGRAM-ID. RUCKSACK-LIST.
 
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-                  SELECT input-file ASSIGN TO "sample.txt"
+                  SELECT control-file ASSIGN TO "calctl.dat"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS control-file-status.
+                  SELECT input-file ASSIGN TO input-file-name
                       ORGANIZATION LINE SEQUENTIAL
                       FILE STATUS input-file-status.
+                  SELECT listing-file ASSIGN TO "rucksack-listing.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS listing-file-status.
+                  SELECT checkpoint-file ASSIGN TO "rlist.ckpt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS ckpt-file-status.
+                  SELECT run-control-file ASSIGN TO "run-control.log"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS run-ctl-file-status.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
 
               DATA DIVISION.
               FILE SECTION.
+              FD  control-file.
+              01  control-record PIC X(60).
+
               FD  input-file.
-              01  input-record PIC X(256).
+              COPY inprec REPLACING ==:REC-NAME:== BY ==input-record==.
+
+              FD  listing-file.
+              01  listing-record.
+                  03  lst-line-no   PIC Z(5)9.
+                  03  FILLER        PIC X(3) VALUE SPACES.
+                  03  lst-length    PIC Z(3)9.
+                  03  FILLER        PIC X(3) VALUE SPACES.
+                  03  lst-contents  PIC X(80).
+
+              FD  checkpoint-file.
+              01  checkpoint-record PIC 9(6).
+
+              FD  run-control-file.
+              COPY rctlrec.
+
+              FD  history-file.
+              COPY histrec.
 
               WORKING-STORAGE SECTION.
-              01  input-file-status PIC 99.
-                  88  file-is-ok    VALUE 0.
-                  88  end-of-file   VALUE 10.
+              01  control-file-status PIC 99.
+                  88  control-is-ok   VALUE 0.
+
+              01  input-file-name    PIC X(60) VALUE "sample.txt".
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==input-file-status==
+                          ==:OK-NAME:==     BY ==file-is-ok==
+                          ==:EOF-NAME:==    BY ==end-of-file==.
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==listing-file-status==
+                          ==:OK-NAME:==     BY ==listing-is-ok==
+                          ==:EOF-NAME:==    BY ==listing-fs-spare==.
+
+              01  ckpt-file-status PIC 99.
+                  88  ckpt-is-ok       VALUE 0.
+
+              01  run-ctl-file-status PIC 99.
+                  88  run-ctl-is-ok    VALUE 0.
+
+              01  history-file-status PIC 99.
+                  88  history-is-ok    VALUE 0.
+
+              01  resume-point      PIC 9(6) VALUE 0.
+              01  run-date          PIC 9(8).
+              01  run-time          PIC 9(8).
 
               01  line-count        PIC 9(6).
+              01  rucksack-length   PIC 9(3).
        PROCEDURE DIVISION.
        MAIN.
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION TRIM(control-record) TO input-file-name
+             END-READ
+             CLOSE control-file
+           END-IF
+
            OPEN INPUT input-file
            IF NOT file-is-ok
              DISPLAY "The file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           IF resume-point > 0
+             OPEN EXTEND listing-file
+             IF NOT listing-is-ok
+               OPEN OUTPUT listing-file
+             END-IF
+           ELSE
+             OPEN OUTPUT listing-file
+           END-IF
+           IF NOT listing-is-ok
+             DISPLAY "The listing file could not be opened."
+             CLOSE input-file
+             MOVE 8 TO RETURN-CODE
              GOBACK
            END-IF
 
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
 
-             DISPLAY FUNCTION TRIM(input-record)
+             IF line-count > resume-point
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(input-record))
+                   TO rucksack-length
+               MOVE line-count TO lst-line-no
+               MOVE rucksack-length TO lst-length
+               MOVE FUNCTION TRIM(input-record) TO lst-contents
+               WRITE listing-record
+
+               DISPLAY FUNCTION TRIM(input-record)
+               PERFORM SAVE-CHECKPOINT
+             END-IF
            END-PERFORM
 
+           CLOSE input-file
+           CLOSE listing-file
+           PERFORM RESET-CHECKPOINT
+
+           PERFORM WRITE-RUN-CONTROL-LOG
+           PERFORM WRITE-HISTORY-ARCHIVE
+
+           MOVE 0 TO RETURN-CODE
            STOP RUN.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO resume-point
+           OPEN INPUT checkpoint-file
+           IF ckpt-is-ok
+             READ checkpoint-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE checkpoint-record TO resume-point
+             END-READ
+             CLOSE checkpoint-file
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE line-count TO checkpoint-record
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE 0 TO checkpoint-record
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       WRITE-RUN-CONTROL-LOG.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           OPEN EXTEND run-control-file
+           IF NOT run-ctl-is-ok
+             OPEN OUTPUT run-control-file
+           END-IF
+           MOVE "RUCKSACK-LIST" TO rcl-program
+           MOVE run-date TO rcl-date
+           MOVE run-time TO rcl-time
+           MOVE line-count TO rcl-lines
+           MOVE 0 TO rcl-exceptions
+           MOVE "COMPLETE" TO rcl-status
+           WRITE run-control-record
+           CLOSE run-control-file
+           .
+
+       WRITE-HISTORY-ARCHIVE.
+           ACCEPT run-date FROM DATE YYYYMMDD
+           OPEN EXTEND history-file
+           IF NOT history-is-ok
+             OPEN OUTPUT history-file
+           END-IF
+           MOVE "RUCKSACK-LIST" TO hist-program
+           MOVE run-date TO hist-date
+           MOVE "LINES-LISTED" TO hist-metric-name
+           MOVE line-count TO hist-metric-val
+           WRITE history-record
+           CLOSE history-file
+           .
