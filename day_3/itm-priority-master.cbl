@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-PRIORITY-MASTER.
+
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT priority-master ASSIGN TO "item-priority.dat"
+                      ORGANIZATION INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS mst-letter
+                      FILE STATUS master-file-status.
+
+              DATA DIVISION.
+              FILE SECTION.
+              FD  priority-master.
+              COPY mstpri.
+
+              WORKING-STORAGE SECTION.
+              COPY itmpri.
+
+              01  master-file-status PIC 99.
+                  88  master-is-ok   VALUE 0.
+
+              01  ord-val             PIC 9(3).
+              01  tbl-idx             PIC 9(2).
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-PRIORITY-TABLE
+
+           OPEN OUTPUT priority-master
+           IF NOT master-is-ok
+             DISPLAY "The priority master file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM VARYING tbl-idx FROM 1 BY 1 UNTIL tbl-idx > 52
+             MOVE ITEM-PRIORITY-LETTER(tbl-idx) TO mst-letter
+             MOVE ITEM-PRIORITY-VALUE(tbl-idx) TO mst-value
+             WRITE master-priority-record
+           END-PERFORM
+           CLOSE priority-master
+
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       LOAD-PRIORITY-TABLE.
+           MOVE 0 TO tbl-idx
+           PERFORM VARYING ord-val FROM 98 BY 1 UNTIL ord-val > 123
+             COMPUTE tbl-idx = tbl-idx + 1
+             MOVE FUNCTION CHAR(ord-val)
+                 TO ITEM-PRIORITY-LETTER(tbl-idx)
+             COMPUTE ITEM-PRIORITY-VALUE(tbl-idx) = ord-val - 97
+           END-PERFORM
+           PERFORM VARYING ord-val FROM 66 BY 1 UNTIL ord-val > 91
+             COMPUTE tbl-idx = tbl-idx + 1
+             MOVE FUNCTION CHAR(ord-val)
+                 TO ITEM-PRIORITY-LETTER(tbl-idx)
+             COMPUTE ITEM-PRIORITY-VALUE(tbl-idx) = ord-val - 39
+           END-PERFORM
+           .
