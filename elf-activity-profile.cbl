@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELF-ACTIVITY-PROFILE.
+
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT history-file ASSIGN TO "history-archive.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS history-file-status.
+                  SELECT profile-file
+                      ASSIGN TO "elf-activity-profile.txt"
+                      ORGANIZATION LINE SEQUENTIAL
+                      FILE STATUS profile-file-status.
+
+              DATA DIVISION.
+              FILE SECTION.
+              FD  history-file.
+              COPY histrec.
+
+              FD  profile-file.
+              01  profile-record.
+                  03  prf-date          PIC 9(8).
+                  03  FILLER            PIC X(2) VALUE SPACES.
+                  03  prf-cal-pt1       PIC Z(9)9.
+                  03  FILLER            PIC X(2) VALUE SPACES.
+                  03  prf-cal-pt2       PIC Z(9)9.
+                  03  FILLER            PIC X(2) VALUE SPACES.
+                  03  prf-rps-pt1       PIC Z(9)9.
+                  03  FILLER            PIC X(2) VALUE SPACES.
+                  03  prf-rps-pt2       PIC Z(9)9.
+                  03  FILLER            PIC X(2) VALUE SPACES.
+                  03  prf-ruck-pt1      PIC Z(9)9.
+                  03  FILLER            PIC X(2) VALUE SPACES.
+                  03  prf-ruck-pt2      PIC Z(9)9.
+                  03  FILLER            PIC X(2) VALUE SPACES.
+                  03  prf-overlaps      PIC Z(9)9.
+
+              WORKING-STORAGE SECTION.
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==history-file-status==
+                          ==:OK-NAME:==     BY ==history-is-ok==
+                          ==:EOF-NAME:==    BY ==history-eof==.
+
+              COPY filsts REPLACING
+                          ==:STATUS-NAME:== BY ==profile-file-status==
+                          ==:OK-NAME:==     BY ==profile-is-ok==
+                          ==:EOF-NAME:==    BY ==profile-fs-spare==.
+
+              01  date-table.
+                  03  date-entry OCCURS 60 TIMES.
+                      05  dt-date         PIC 9(8).
+                      05  dt-cal-pt1      PIC 9(10) VALUE 0.
+                      05  dt-cal-pt2      PIC 9(10) VALUE 0.
+                      05  dt-rps-pt1      PIC 9(10) VALUE 0.
+                      05  dt-rps-pt2      PIC 9(10) VALUE 0.
+                      05  dt-ruck-pt1     PIC 9(10) VALUE 0.
+                      05  dt-ruck-pt2     PIC 9(10) VALUE 0.
+                      05  dt-overlaps     PIC 9(10) VALUE 0.
+
+              01  date-count      PIC 9(2) VALUE 0.
+              01  tbl-idx         PIC 9(2).
+              01  found-idx       PIC 9(2) VALUE 0.
+              01  metric-val      PIC 9(10).
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT history-file
+           IF NOT history-is-ok
+             DISPLAY "The history archive could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM UNTIL history-eof
+             READ history-file
+               AT END
+                 CONTINUE
+               NOT AT END
+                 PERFORM RECORD-METRIC
+             END-READ
+           END-PERFORM
+           CLOSE history-file
+
+           OPEN OUTPUT profile-file
+           IF NOT profile-is-ok
+             DISPLAY "The profile file could not be opened."
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM WRITE-PROFILE-LINES
+           CLOSE profile-file
+
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       RECORD-METRIC.
+           MOVE 0 TO found-idx
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > date-count
+             IF dt-date(tbl-idx) = hist-date
+               MOVE tbl-idx TO found-idx
+             END-IF
+           END-PERFORM
+
+           IF found-idx = 0
+             COMPUTE date-count = date-count + 1
+             MOVE date-count TO found-idx
+             MOVE hist-date TO dt-date(found-idx)
+           END-IF
+
+           MOVE hist-metric-val TO metric-val
+           EVALUATE TRUE
+             WHEN hist-program = "CALORIE-COUNTER-1"
+               MOVE metric-val TO dt-cal-pt1(found-idx)
+             WHEN hist-program = "CALORIE-COUNTER-2"
+               MOVE metric-val TO dt-cal-pt2(found-idx)
+             WHEN hist-program = "RPS-PT1"
+               MOVE metric-val TO dt-rps-pt1(found-idx)
+             WHEN hist-program = "RPS-PT2"
+               MOVE metric-val TO dt-rps-pt2(found-idx)
+             WHEN hist-program = "RUCKSACK-PT1"
+               MOVE metric-val TO dt-ruck-pt1(found-idx)
+             WHEN hist-program = "RUCKSACK-PT2"
+               MOVE metric-val TO dt-ruck-pt2(found-idx)
+             WHEN hist-program = "CAMP-CLEANUP"
+               MOVE metric-val TO dt-overlaps(found-idx)
+           END-EVALUATE
+           .
+
+       WRITE-PROFILE-LINES.
+           PERFORM VARYING tbl-idx FROM 1 BY 1
+                   UNTIL tbl-idx > date-count
+             MOVE dt-date(tbl-idx) TO prf-date
+             MOVE dt-cal-pt1(tbl-idx) TO prf-cal-pt1
+             MOVE dt-cal-pt2(tbl-idx) TO prf-cal-pt2
+             MOVE dt-rps-pt1(tbl-idx) TO prf-rps-pt1
+             MOVE dt-rps-pt2(tbl-idx) TO prf-rps-pt2
+             MOVE dt-ruck-pt1(tbl-idx) TO prf-ruck-pt1
+             MOVE dt-ruck-pt2(tbl-idx) TO prf-ruck-pt2
+             MOVE dt-overlaps(tbl-idx) TO prf-overlaps
+             WRITE profile-record
+           END-PERFORM
+           .
