@@ -0,0 +1,8 @@
+       01  alert-record.
+           03  alt-program      PIC X(20).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  alt-date         PIC 9(8).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  alt-time         PIC 9(8).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  alt-text         PIC X(50).
