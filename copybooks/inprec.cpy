@@ -0,0 +1 @@
+       01  :REC-NAME:           PIC X(256).
