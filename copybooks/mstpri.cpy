@@ -0,0 +1,3 @@
+       01  master-priority-record.
+           03  mst-letter      PIC A(1).
+           03  mst-value       PIC 9(2).
