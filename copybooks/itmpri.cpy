@@ -0,0 +1,4 @@
+       01  ITEM-PRIORITY-TABLE.
+           03  ITEM-PRIORITY-ENTRY OCCURS 52 TIMES.
+               05  ITEM-PRIORITY-LETTER PIC A(1).
+               05  ITEM-PRIORITY-VALUE  PIC 9(2).
