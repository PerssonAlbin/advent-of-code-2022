@@ -0,0 +1,12 @@
+       01  run-control-record.
+           03  rcl-program      PIC X(20).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  rcl-date         PIC 9(8).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  rcl-time         PIC 9(8).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  rcl-lines        PIC Z(5)9.
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  rcl-exceptions   PIC Z(5)9.
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  rcl-status       PIC X(9).
