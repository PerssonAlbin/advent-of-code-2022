@@ -0,0 +1,8 @@
+       01  history-record.
+           03  hist-program     PIC X(20).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  hist-date        PIC 9(8).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  hist-metric-name PIC X(20).
+           03  FILLER           PIC X(2) VALUE SPACES.
+           03  hist-metric-val  PIC Z(9)9.
