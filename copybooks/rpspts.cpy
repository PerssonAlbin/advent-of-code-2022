@@ -0,0 +1,3 @@
+       01  RPS-POINTS-TABLE.
+           03  RPS-POINTS-ROW OCCURS 3 TIMES.
+               05  RPS-POINTS-COL OCCURS 3 TIMES PIC 9(1).
