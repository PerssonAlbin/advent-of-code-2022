@@ -0,0 +1,3 @@
+       01  :STATUS-NAME:        PIC 99.
+           88  :OK-NAME:        VALUE 0.
+           88  :EOF-NAME:       VALUE 10.
